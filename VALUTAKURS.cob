@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALUTAKURS.
+
+      *> Delt konverteringsrutine. Slaar begge valutakoder op i
+      *> valutakurser.txt (kurs til DKK, basisvaluta, samme
+      *> ";"-separerede stil som rentesatser.txt) og omregner et
+      *> beloeb fra fra-valuta til til-valuta. Bruges af OVERFOER naar
+      *> de to konti ikke har samme FELT5, og af VISKONTO naar
+      *> teller beder om at se saldoen i en anden valuta. Kendes
+      *> valutakoden ikke, returneres beloebet uaendret og RETUR = 1.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT VALUTAFIL ASSIGN TO "valutakurser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS VALUTAFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD VALUTAFIL.
+       01 VALUTA-LINJE     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "VALUTAREC.cpy".
+
+       01 VALUTAFIL-STATUS PIC XX.
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 SOEGE-KODE       PIC X(5).
+       01 KURS-FUNDET      PIC X VALUE "N".
+          88 KURS-ER-FUNDET VALUE "Y".
+       01 FUNDET-KURS      PIC S9(7)V9999.
+       01 FRA-KURS         PIC S9(7)V9999.
+       01 TIL-KURS         PIC S9(7)V9999.
+
+       LINKAGE SECTION.
+       01 FRA-VALUTA       PIC X(5).
+       01 TIL-VALUTA       PIC X(5).
+       01 BELOEB-IND       PIC S9(11)V99.
+       01 BELOEB-UD        PIC S9(11)V99.
+       01 RETUR            PIC 9.
+
+       PROCEDURE DIVISION USING FRA-VALUTA TIL-VALUTA BELOEB-IND
+               BELOEB-UD RETUR.
+
+           MOVE 0 TO RETUR
+           PERFORM SIKR-VALUTAFIL
+
+           IF FUNCTION TRIM(FRA-VALUTA) = FUNCTION TRIM(TIL-VALUTA)
+               MOVE BELOEB-IND TO BELOEB-UD
+           ELSE
+               MOVE FUNCTION TRIM(FRA-VALUTA) TO SOEGE-KODE
+               PERFORM FIND-KURS
+               IF NOT KURS-ER-FUNDET
+                   MOVE 1 TO RETUR
+                   MOVE BELOEB-IND TO BELOEB-UD
+               ELSE
+                   MOVE FUNDET-KURS TO FRA-KURS
+                   MOVE FUNCTION TRIM(TIL-VALUTA) TO SOEGE-KODE
+                   PERFORM FIND-KURS
+                   IF NOT KURS-ER-FUNDET
+                       MOVE 1 TO RETUR
+                       MOVE BELOEB-IND TO BELOEB-UD
+                   ELSE
+                       MOVE FUNDET-KURS TO TIL-KURS
+                       COMPUTE BELOEB-UD ROUNDED =
+                           BELOEB-IND * FRA-KURS / TIL-KURS
+                   END-IF
+               END-IF
+           END-IF
+
+           EXIT PROGRAM.
+
+       SIKR-VALUTAFIL.
+           OPEN INPUT VALUTAFIL
+           IF VALUTAFIL-STATUS = "35"
+               CLOSE VALUTAFIL
+               OPEN OUTPUT VALUTAFIL
+               MOVE "DKK;1.0000" TO VALUTA-LINJE
+               WRITE VALUTA-LINJE
+               MOVE "EUR;7.4500" TO VALUTA-LINJE
+               WRITE VALUTA-LINJE
+               MOVE "USD;6.9000" TO VALUTA-LINJE
+               WRITE VALUTA-LINJE
+               CLOSE VALUTAFIL
+           ELSE
+               CLOSE VALUTAFIL
+           END-IF.
+
+       FIND-KURS.
+           MOVE "N" TO KURS-FUNDET
+           MOVE 0 TO FUNDET-KURS
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT VALUTAFIL
+           PERFORM UNTIL EOF
+               READ VALUTAFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(VALUTA-LINJE)) > 0
+                           UNSTRING VALUTA-LINJE
+                               DELIMITED BY ";"
+                               INTO VALUTA-FELT1 VALUTA-FELT2
+                           IF FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(VALUTA-FELT1)) =
+                               FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(SOEGE-KODE))
+                               SET KURS-ER-FUNDET TO TRUE
+                               MOVE FUNCTION NUMVAL(VALUTA-FELT2)
+                                   TO FUNDET-KURS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE VALUTAFIL.
