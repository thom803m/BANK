@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DORMANT.
+
+      *> Batchkoersel der finder "sovende" konti - konti uden nogen
+      *> postering i kontohistorik.txt de seneste 365 dage. Laeser
+      *> KONTOFIL igennem en gang (samme UNSTRING-by-";" moenster som
+      *> DAGSAFSTEM) og for hver konto genaabnes HISTORIKFIL og
+      *> skannes igennem for seneste dato (samme genaabn-og-skan
+      *> moenster som MAANEDSUDTOG's kontohistorik-udtraek). Kunde-
+      *> navnet slaas op direkte paa noeglen i KUNDEFIL, samme
+      *> indekserede opslag som VISKUNDE/OPRETKONTO bruger. Resultatet
+      *> skrives til dormant.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORIKFIL ASSIGN TO "kontohistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIKFIL-STATUS.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT RAPPORTFIL ASSIGN TO "dormant.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD HISTORIKFIL.
+       01 HIST-LINJE       PIC X(200).
+
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       FD RAPPORTFIL.
+       01 RAPPORT-LINJE    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+       COPY "KONTOHISTREC.cpy".
+
+       01 KUNDEFIL-STATUS  PIC XX.
+       01 HISTORIKFIL-STATUS PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+
+       01 NU-DATO-TAL       PIC 9(8).
+       01 NU-INTEGER-DATO   PIC 9(9).
+
+       01 SENESTE-AAR       PIC 9(4).
+       01 SENESTE-MAANED    PIC 9(2).
+       01 SENESTE-DAG       PIC 9(2).
+       01 SENESTE-DATO-TAL  PIC 9(8).
+       01 SENESTE-INTEGER-DATO PIC 9(9).
+       01 SENESTE-DATO-TXT  PIC X(10).
+
+       01 ANTAL-DAGE        PIC S9(9).
+
+       01 HAR-HISTORIK      PIC X VALUE "N".
+          88 HAR-EN-HISTORIK VALUE "Y".
+
+       01 ANTAL-KONTI-ALT   PIC 9(5) VALUE 0.
+       01 ANTAL-SOVENDE     PIC 9(5) VALUE 0.
+
+       01 EOF-FLAG          PIC X VALUE "N".
+          88 EOF            VALUE "Y".
+          88 NOT-EOF        VALUE "N".
+
+       01 LT-PROGRAM        PIC X(20) VALUE "DORMANT".
+       01 LT-HAENDELSE      PIC X(10).
+       01 LT-RC             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR             PIC 9.
+       01 OPERATOR-ID       PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== DORMANT: Sovende konti (365 dage) ===".
+
+           MOVE FUNCTION CURRENT-DATE TO NU
+           COMPUTE NU-DATO-TAL = NU-AAR * 10000 +
+               NU-MAANED * 100 + NU-DAG
+           COMPUTE NU-INTEGER-DATO =
+               FUNCTION INTEGER-OF-DATE(NU-DATO-TAL)
+
+           OPEN OUTPUT RAPPORTFIL
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "DORMANT - sovende konti dannet " DELIMITED BY SIZE
+               NU-AAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               NU-MAANED DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               NU-DAG DELIMITED BY SIZE
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "----------------------------------------"
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+
+           MOVE 0 TO ANTAL-KONTI-ALT
+           MOVE 0 TO ANTAL-SOVENDE
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           ADD 1 TO ANTAL-KONTI-ALT
+                           PERFORM FIND-SENESTE-POSTERING
+                           PERFORM VURDER-SOVENDE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "----------------------------------------"
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "Konti i alt: " DELIMITED BY SIZE
+               ANTAL-KONTI-ALT DELIMITED BY SIZE
+               "  Sovende konti: " DELIMITED BY SIZE
+               ANTAL-SOVENDE DELIMITED BY SIZE
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+           CLOSE RAPPORTFIL
+
+           DISPLAY "Sovende-konti-rapport dannet i dormant.txt ("
+               ANTAL-SOVENDE " af " ANTAL-KONTI-ALT " konti)."
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       FIND-SENESTE-POSTERING.
+           MOVE "N" TO HAR-HISTORIK
+           MOVE 0 TO SENESTE-INTEGER-DATO
+           MOVE SPACES TO SENESTE-DATO-TXT
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT HISTORIKFIL
+      * kontohistorik.txt findes maaske ikke endnu paa en frisk
+      * installation (ingen posteringer lavet endnu) - status 35
+      * behandles som "ingen historik", som allerede goer kontoen
+      * sovende via VURDER-SOVENDE's HAR-HISTORIK-tjek.
+           IF HISTORIKFIL-STATUS NOT = "35"
+               PERFORM UNTIL EOF
+                   READ HISTORIKFIL
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION
+                           LENGTH(FUNCTION TRIM(HIST-LINJE)) > 0
+                               UNSTRING HIST-LINJE
+                                   DELIMITED BY ";"
+                                   INTO HIST-FELT1 HIST-FELT2 HIST-FELT3
+                                        HIST-FELT4 HIST-FELT5
+                               IF FUNCTION NUMVAL(HIST-FELT1) =
+                                   FUNCTION NUMVAL(KONTO-FELT1)
+                                   UNSTRING HIST-FELT2 DELIMITED BY "-"
+                                       INTO SENESTE-AAR SENESTE-MAANED
+                                            SENESTE-DAG
+                                   COMPUTE SENESTE-DATO-TAL =
+                                       SENESTE-AAR * 10000 +
+                                       SENESTE-MAANED * 100 +
+                                       SENESTE-DAG
+                                   COMPUTE ANTAL-DAGE =
+                                       FUNCTION INTEGER-OF-DATE(
+                                           SENESTE-DATO-TAL) -
+                                       SENESTE-INTEGER-DATO
+                                   IF NOT HAR-EN-HISTORIK OR
+                                       ANTAL-DAGE > 0
+                                       COMPUTE SENESTE-INTEGER-DATO =
+                                           FUNCTION INTEGER-OF-DATE(
+                                               SENESTE-DATO-TAL)
+                                       MOVE FUNCTION TRIM(HIST-FELT2)
+                                           TO SENESTE-DATO-TXT
+                                       SET HAR-EN-HISTORIK TO TRUE
+                                   END-IF
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIKFIL
+           END-IF.
+
+       VURDER-SOVENDE.
+           IF HAR-EN-HISTORIK
+               COMPUTE ANTAL-DAGE = NU-INTEGER-DATO -
+                   SENESTE-INTEGER-DATO
+               IF ANTAL-DAGE > 365
+                   PERFORM SKRIV-SOVENDE-LINJE
+               END-IF
+           ELSE
+               MOVE "(ingen postering)" TO SENESTE-DATO-TXT
+               PERFORM SKRIV-SOVENDE-LINJE
+           END-IF.
+
+       SKRIV-SOVENDE-LINJE.
+           ADD 1 TO ANTAL-SOVENDE
+           MOVE FUNCTION NUMVAL(KONTO-FELT2) TO FELT-ID
+           OPEN INPUT KUNDEFIL
+           READ KUNDEFIL
+               INVALID KEY
+                   MOVE "(ukendt kunde)" TO FELT-FORNAVN
+                   MOVE SPACES TO FELT-EFTERNAVN
+           END-READ
+           CLOSE KUNDEFIL
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "Konto " DELIMITED BY SIZE
+               FUNCTION TRIM(KONTO-FELT1) DELIMITED BY SIZE
+               "  Kunde: " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-FORNAVN) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-EFTERNAVN) DELIMITED BY SIZE
+               "  Sidste postering: " DELIMITED BY SIZE
+               FUNCTION TRIM(SENESTE-DATO-TXT) DELIMITED BY SIZE
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE.
