@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LUKKEKONTO.
+
+      *> Lukker en konto - adskilt fra fysisk sletning. I modsaetning
+      *> til SLETKUNDE's kaskade-fjernelse af konti forbliver en lukket
+      *> kontos linje i konti.txt (med KONTO-FELT9 = "J" og en
+      *> lukningsdato i KONTO-FELT10), saa VISHISTORIK stadig kan
+      *> fremvise dens historik. Saldoen skal vaere nul foer lukning -
+      *> er den ikke det henvises operatoeren til OVERFOER for foerst
+      *> at overfoere restbeloebet til en anden konto. Bruger samme
+      *> temp-fil/FILSKIFT-rewrite moenster som FASTHOLD.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMPFIL ASSIGN TO "konti_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD TEMPFIL.
+       01 TEMP-LINJE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+       01 NU-DATO-TXT       PIC X(10).
+
+       01 SØGE-KONTO-ID    PIC X(10).
+       01 KONTO-SALDO      PIC S9(11)V99.
+
+       01 TRIM-LINJE       PIC X(200).
+       01 LINJE            PIC X(200).
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 KONTO-FUNDET     PIC X VALUE "N".
+          88 KONTO-EXISTERER   VALUE "Y".
+          88 KONTO-IKKE-FUNDET VALUE "N".
+
+       01 KONTO-ALLEREDE-LUKKET PIC X VALUE "N".
+          88 ALLEREDE-LUKKET VALUE "Y".
+
+       01 KAN-LUKKES       PIC X VALUE "N".
+          88 MAA-LUKKES    VALUE "Y".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "LUKKEKONTO".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== LUKKEKONTO: Luk konto ===".
+           DISPLAY "Konto-ID: " WITH NO ADVANCING.
+           ACCEPT SØGE-KONTO-ID.
+
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO NU-DATO-TXT
+           STRING
+               NU-AAR DELIMITED BY SIZE
+               "-"
+               NU-MAANED DELIMITED BY SIZE
+               "-"
+               NU-DAG DELIMITED BY SIZE
+               INTO NU-DATO-TXT
+           END-STRING
+
+           MOVE "N" TO KONTO-FUNDET
+           MOVE "N" TO KONTO-ALLEREDE-LUKKET
+           MOVE "N" TO KAN-LUKKES
+           MOVE "N" TO EOF-FLAG
+
+           OPEN INPUT KONTOFIL
+           OPEN OUTPUT TEMPFIL
+
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(KONTO-LINJE) TO TRIM-LINJE
+                       IF TRIM-LINJE NOT = SPACES
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+
+                           IF FUNCTION NUMVAL(KONTO-FELT1) =
+                               FUNCTION NUMVAL(SØGE-KONTO-ID)
+                               SET KONTO-EXISTERER TO TRUE
+                               MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO KONTO-SALDO
+                               IF KONTO-FELT9 = "J" OR KONTO-FELT9 = "j"
+                                   SET ALLEREDE-LUKKET TO TRUE
+                               ELSE
+                                   IF KONTO-SALDO NOT = 0
+                                       DISPLAY "Afvist: saldoen skal "
+                                           "vaere nul foer lukning - "
+                                           "brug OVERFOER til at "
+                                           "overfoere restbeloebet "
+                                           "foerst."
+                                   ELSE
+                                       SET MAA-LUKKES TO TRUE
+                                       MOVE "J" TO KONTO-FELT9
+                                       MOVE NU-DATO-TXT TO KONTO-FELT10
+                                   END-IF
+                               END-IF
+                           END-IF
+
+                           MOVE ALL SPACES TO LINJE
+                           STRING
+                               FUNCTION TRIM(KONTO-FELT1)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT2)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT3)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT4)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT5)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT6)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT7)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT8)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT9)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT10)
+                                   DELIMITED BY SIZE
+                               INTO LINJE
+                           END-STRING
+                           WRITE TEMP-LINJE FROM LINJE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE KONTOFIL
+           CLOSE TEMPFIL
+
+           IF NOT KONTO-EXISTERER
+               DISPLAY "Ingen konto med ID "
+                   FUNCTION TRIM(SØGE-KONTO-ID) " blev fundet."
+               MOVE "D" TO FS-HANDLING
+               MOVE "konti_tmp.txt" TO FS-KILDE
+               CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+                   FS-RETUR
+               MOVE 1 TO RETUR
+           ELSE
+               IF ALLEREDE-LUKKET
+                   DISPLAY "Konto " FUNCTION TRIM(SØGE-KONTO-ID)
+                       " er allerede lukket."
+                   MOVE "D" TO FS-HANDLING
+                   MOVE "konti_tmp.txt" TO FS-KILDE
+                   CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+                       FS-RETUR
+                   MOVE 1 TO RETUR
+               ELSE
+                   IF MAA-LUKKES
+                       MOVE "S" TO FS-HANDLING
+                       MOVE "konti_tmp.txt" TO FS-KILDE
+                       MOVE "konti.txt" TO FS-MAAL
+                       CALL "FILSKIFT" USING FS-HANDLING FS-KILDE
+                           FS-MAAL FS-RETUR
+                       DISPLAY "Konto " FUNCTION TRIM(SØGE-KONTO-ID)
+                           " er nu lukket."
+                       MOVE 0 TO RETUR
+                   ELSE
+                       MOVE "D" TO FS-HANDLING
+                       MOVE "konti_tmp.txt" TO FS-KILDE
+                       CALL "FILSKIFT" USING FS-HANDLING FS-KILDE
+                           FS-MAAL FS-RETUR
+                       MOVE 1 TO RETUR
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
