@@ -0,0 +1,372 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENTEBATCH.
+
+      *> Natlig batchkoersel der tilskriver rente paa alle konti.
+      *> Rentesatsen slaas op pr. konto i rentesatser.txt (ny
+      *> ";"-separeret satstabel, samme stil som konti.txt) ud fra
+      *> kontoens Type (KONTO-FELT3). Findes typen ikke i tabellen
+      *> bruges STANDARD-raekken. Renten laegges til FELT4 via samme
+      *> temp-fil/FILSKIFT-rewrite moenster som INDSATHAEV/OVERFOER,
+      *> og hver tilskrivning posteres til kontohistorik.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTOFIL-STATUS.
+           SELECT TEMPFIL ASSIGN TO "konti_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORIKFIL ASSIGN TO "kontohistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIKFIL-STATUS.
+           SELECT RENTEFIL ASSIGN TO "rentesatser.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RENTEFIL-STATUS.
+           SELECT CHECKPOINTFIL ASSIGN TO "rentebatch.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD TEMPFIL.
+       01 TEMP-LINJE       PIC X(200).
+
+       FD HISTORIKFIL.
+       01 HIST-LINJE       PIC X(200).
+
+       FD RENTEFIL.
+       01 RENTE-LINJE      PIC X(200).
+
+       FD CHECKPOINTFIL.
+       01 CKPT-LINJE       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+       COPY "KONTOHISTREC.cpy".
+       COPY "RENTEREC.cpy".
+
+       01 RENTEFIL-STATUS  PIC XX.
+       01 HISTORIKFIL-STATUS PIC XX.
+       01 KONTOFIL-STATUS  PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+
+       01 SALDO-NU         PIC S9(11)V99.
+       01 RENTE-SATS       PIC S9V9999.
+       01 RENTE-BELOEB     PIC S9(11)V99.
+       01 SALDO-NY         PIC S9(11)V99.
+       01 SALDO-NY-EDIT    PIC -(10)9.99.
+       01 SALDO-NY-TXT     PIC X(15).
+       01 RENTE-BELOEB-EDIT PIC -(10)9.99.
+       01 RENTE-BELOEB-TXT PIC X(15).
+
+       01 TRIM-LINJE       PIC X(200).
+       01 LINJE            PIC X(200).
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 SATS-FUNDET      PIC X VALUE "N".
+          88 SATS-ER-FUNDET VALUE "Y".
+
+       01 ANTAL-OPDATERET  PIC 9(5) VALUE 0.
+
+       01 CKPT-STATUS      PIC XX.
+       01 SENESTE-ID       PIC 9(5) VALUE 0.
+       01 ANTAL-SIDEN-CKPT PIC 9(3) VALUE 0.
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "RENTEBATCH".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== RENTEBATCH: Tilskriv rente paa alle konti ===".
+
+           PERFORM SIKR-RENTEFIL
+           PERFORM LAES-CHECKPOINT
+
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO ANTAL-OPDATERET
+           MOVE 0 TO ANTAL-SIDEN-CKPT
+           MOVE 0 TO RETUR
+           OPEN INPUT KONTOFIL
+           IF KONTOFIL-STATUS = "35"
+               CLOSE KONTOFIL
+               DISPLAY "konti.txt ikke fundet - rentetilskrivning "
+                   "kan ikke koeres."
+               MOVE 1 TO RETUR
+           ELSE
+           IF SENESTE-ID > 0
+               DISPLAY "Genstart fra checkpoint - springer konti "
+                   "til og med " SENESTE-ID " over."
+               OPEN EXTEND TEMPFIL
+           ELSE
+               OPEN OUTPUT TEMPFIL
+           END-IF
+
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(KONTO-LINJE) TO TRIM-LINJE
+                       IF TRIM-LINJE NOT = SPACES
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                       END-IF
+                       IF TRIM-LINJE NOT = SPACES
+                           AND FUNCTION NUMVAL(KONTO-FELT1)
+                               > SENESTE-ID
+
+                           MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                               TO SALDO-NU
+
+                           IF KONTO-FELT6 = "J" OR KONTO-FELT6 = "j"
+                               MOVE SALDO-NU TO SALDO-NY
+                               MOVE 0 TO RENTE-BELOEB
+                           ELSE
+                               PERFORM FIND-RENTESATS
+                               MULTIPLY SALDO-NU BY RENTE-SATS
+                                   GIVING RENTE-BELOEB ROUNDED
+                               ADD RENTE-BELOEB TO SALDO-NU
+                                   GIVING SALDO-NY
+                           END-IF
+
+                           MOVE SALDO-NY TO SALDO-NY-EDIT
+                           MOVE FUNCTION TRIM(SALDO-NY-EDIT)
+                               TO SALDO-NY-TXT
+                           MOVE RENTE-BELOEB TO RENTE-BELOEB-EDIT
+                           MOVE FUNCTION TRIM(RENTE-BELOEB-EDIT)
+                               TO RENTE-BELOEB-TXT
+
+                           MOVE ALL SPACES TO LINJE
+                           STRING
+                               FUNCTION TRIM(KONTO-FELT1)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT2)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT3)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(SALDO-NY-TXT)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT5)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT6)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT7)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT8)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT9)
+                                   DELIMITED BY SIZE
+                               ";"
+                               FUNCTION TRIM(KONTO-FELT10)
+                                   DELIMITED BY SIZE
+                               INTO LINJE
+                           END-STRING
+                           WRITE TEMP-LINJE FROM LINJE
+
+                           IF KONTO-FELT6 NOT = "J" AND
+                               KONTO-FELT6 NOT = "j"
+                               PERFORM SKRIV-HISTORIK
+                           END-IF
+                           ADD 1 TO ANTAL-OPDATERET
+                           MOVE FUNCTION NUMVAL(KONTO-FELT1)
+                               TO SENESTE-ID
+                           PERFORM SKRIV-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE KONTOFIL
+           CLOSE TEMPFIL
+
+           MOVE "S" TO FS-HANDLING
+           MOVE "konti_tmp.txt" TO FS-KILDE
+           MOVE "konti.txt" TO FS-MAAL
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL FS-RETUR
+
+           PERFORM SLET-CHECKPOINT
+
+           DISPLAY "Rente tilskrevet paa " ANTAL-OPDATERET " konti."
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       LAES-CHECKPOINT.
+           MOVE 0 TO SENESTE-ID
+           OPEN INPUT CHECKPOINTFIL
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINTFIL
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(CKPT-LINJE) TO SENESTE-ID
+               END-READ
+               CLOSE CHECKPOINTFIL
+           ELSE
+               CLOSE CHECKPOINTFIL
+           END-IF.
+
+       SKRIV-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFIL
+           MOVE SENESTE-ID TO CKPT-LINJE
+           WRITE CKPT-LINJE
+           CLOSE CHECKPOINTFIL.
+
+       SLET-CHECKPOINT.
+           MOVE "D" TO FS-HANDLING
+           MOVE "rentebatch.ckpt" TO FS-KILDE
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL FS-RETUR.
+
+       SIKR-RENTEFIL.
+           OPEN INPUT RENTEFIL
+           IF RENTEFIL-STATUS = "35"
+               CLOSE RENTEFIL
+               OPEN OUTPUT RENTEFIL
+               MOVE "LOEN;0.0010" TO RENTE-LINJE
+               WRITE RENTE-LINJE
+               MOVE "OPSPARING;0.0150" TO RENTE-LINJE
+               WRITE RENTE-LINJE
+               MOVE "STANDARD;0.0050" TO RENTE-LINJE
+               WRITE RENTE-LINJE
+               CLOSE RENTEFIL
+               DISPLAY "Ingen rentesatser.txt fundet - oprettet "
+                   "standardsatser."
+           ELSE
+               CLOSE RENTEFIL
+           END-IF.
+
+       FIND-RENTESATS.
+           MOVE "N" TO SATS-FUNDET
+           MOVE 0 TO RENTE-SATS
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT RENTEFIL
+           PERFORM UNTIL EOF
+               READ RENTEFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(RENTE-LINJE)) > 0
+                           UNSTRING RENTE-LINJE
+                               DELIMITED BY ";"
+                               INTO RENTE-FELT1 RENTE-FELT2
+                           IF FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(RENTE-FELT1)) =
+                               FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(KONTO-FELT3))
+                               SET SATS-ER-FUNDET TO TRUE
+                               MOVE FUNCTION NUMVAL(RENTE-FELT2)
+                                   TO RENTE-SATS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RENTEFIL
+
+           IF NOT SATS-ER-FUNDET
+               PERFORM FIND-STANDARDSATS
+           END-IF.
+
+       FIND-STANDARDSATS.
+           MOVE 0 TO RENTE-SATS
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT RENTEFIL
+           PERFORM UNTIL EOF
+               READ RENTEFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(RENTE-LINJE)) > 0
+                           UNSTRING RENTE-LINJE
+                               DELIMITED BY ";"
+                               INTO RENTE-FELT1 RENTE-FELT2
+                           IF FUNCTION UPPER-CASE(
+                               FUNCTION TRIM(RENTE-FELT1)) = "STANDARD"
+                               MOVE FUNCTION NUMVAL(RENTE-FELT2)
+                                   TO RENTE-SATS
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE RENTEFIL.
+
+       SKRIV-HISTORIK.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO HIST-FELT2
+           STRING
+               NU-AAR DELIMITED BY SIZE
+               "-"
+               NU-MAANED DELIMITED BY SIZE
+               "-"
+               NU-DAG DELIMITED BY SIZE
+               INTO HIST-FELT2
+           END-STRING
+
+           MOVE FUNCTION TRIM(KONTO-FELT1) TO HIST-FELT1
+           MOVE "RENTE" TO HIST-FELT3
+           MOVE FUNCTION TRIM(RENTE-BELOEB-TXT) TO HIST-FELT4
+           MOVE FUNCTION TRIM(SALDO-NY-TXT) TO HIST-FELT5
+
+           MOVE ALL SPACES TO LINJE
+           STRING
+               FUNCTION TRIM(HIST-FELT1) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT2) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT3) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT4) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT5) DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+      * kontohistorik.txt findes maaske ikke endnu paa en frisk
+      * installation - samme status-35-fald-tilbage som LOGTRANS
+      * bruger for transaktion.log.
+           OPEN EXTEND HISTORIKFIL
+           IF HISTORIKFIL-STATUS = "35"
+               OPEN OUTPUT HISTORIKFIL
+           END-IF
+           WRITE HIST-LINJE FROM LINJE
+           CLOSE HISTORIKFIL.
