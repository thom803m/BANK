@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NATBATCH.
+
+      *> Driverprogram for det naatlige batchvindue. Koerer
+      *> RENTEBATCH, DAGSAFSTEM og MAANEDSUDTOG i raekkefoelge via
+      *> almindelige CALL-saetninger (samme moenster som BANKMAIN's
+      *> MAIN-LOOP bruger til at starte dem interaktivt). Stopper
+      *> kaeden og lader de resterende trin vaere ukoerte hvis et trin
+      *> returnerer RC <> 0, og skriver et linje pr. trin til
+      *> natbatch.log (samme "opret hvis filen mangler"-moenster som
+      *> LOGTRANS bruger til transaktion.log) saa man om morgenen kan
+      *> se hvilke trin der naaede at koere og med hvilken status.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRINLOGFIL ASSIGN TO "natbatch.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TRINLOGFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD TRINLOGFIL.
+       01 TRINLOG-LINJE    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 TRINLOGFIL-STATUS PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 NU-TID.
+             10 NU-TIME    PIC 9(2).
+             10 NU-MIN     PIC 9(2).
+             10 NU-SEK     PIC 9(2).
+             10 FILLER     PIC X(2).
+          05 FILLER        PIC X(5).
+
+       01 TRIN-RC          PIC 9.
+       01 TRIN-NAVN        PIC X(20).
+       01 TRIN-STATUS      PIC X(10).
+       01 KAEDE-STOPPET    PIC X VALUE "N".
+          88 KAEDE-ER-STOPPET VALUE "Y".
+
+       01 LINJE            PIC X(200).
+
+       01 LT-PROGRAM       PIC X(20) VALUE "NATBATCH".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== NATBATCH: naatligt batchvindue ===".
+           MOVE "N" TO KAEDE-STOPPET
+           MOVE 0 TO RETUR
+
+           MOVE "RENTEBATCH" TO TRIN-NAVN
+           CALL "RENTEBATCH" USING TRIN-RC OPERATOR-ID
+           PERFORM VURDER-TRIN
+
+           IF NOT KAEDE-ER-STOPPET
+               MOVE "DAGSAFSTEM" TO TRIN-NAVN
+               CALL "DAGSAFSTEM" USING TRIN-RC OPERATOR-ID
+               PERFORM VURDER-TRIN
+           END-IF
+
+           IF NOT KAEDE-ER-STOPPET
+               MOVE "MAANEDSUDTOG" TO TRIN-NAVN
+               CALL "MAANEDSUDTOG" USING TRIN-RC OPERATOR-ID
+               PERFORM VURDER-TRIN
+           END-IF
+
+           IF KAEDE-ER-STOPPET
+               DISPLAY "Batchvindue stoppet foer alle trin naaede "
+                   "at koere."
+           ELSE
+               DISPLAY "Batchvindue gennemfoert - alle trin OK."
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       VURDER-TRIN.
+           IF TRIN-RC = 0
+               MOVE "OK" TO TRIN-STATUS
+           ELSE
+               MOVE "ABEND" TO TRIN-STATUS
+               SET KAEDE-ER-STOPPET TO TRUE
+               MOVE 1 TO RETUR
+               DISPLAY "Trin " FUNCTION TRIM(TRIN-NAVN)
+                   " fejlede (RC=" TRIN-RC ") - kaeden stoppes."
+           END-IF
+           PERFORM SKRIV-TRINLOG.
+
+       SKRIV-TRINLOG.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO LINJE
+           STRING
+               NU-AAR DELIMITED BY SIZE
+               "-"
+               NU-MAANED DELIMITED BY SIZE
+               "-"
+               NU-DAG DELIMITED BY SIZE
+               " "
+               NU-TIME DELIMITED BY SIZE
+               ":"
+               NU-MIN DELIMITED BY SIZE
+               ":"
+               NU-SEK DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(TRIN-NAVN) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(TRIN-STATUS) DELIMITED BY SIZE
+               ";RC="
+               TRIN-RC DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+
+           OPEN EXTEND TRINLOGFIL
+           IF TRINLOGFIL-STATUS = "35"
+               OPEN OUTPUT TRINLOGFIL
+           END-IF
+           WRITE TRINLOG-LINJE FROM LINJE
+           CLOSE TRINLOGFIL.
