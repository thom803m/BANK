@@ -13,27 +13,47 @@
        01 KONTO-LINJE PIC X(200).
 
        WORKING-STORAGE SECTION.
-       01 SØGE-KONTO-ID PIC 9(3).   *> numerisk
+       01 SØGE-KONTO-ID PIC 9(5).   *> numerisk
        01 FUNDET        PIC X VALUE "N".
        01 EOF-FLAG      PIC X VALUE "N".
           88 EOF        VALUE "Y".
           88 NOT-EOF    VALUE "N".
 
-       01 FELT1 PIC X(10).
-       01 FELT2 PIC X(10).
-       01 FELT3 PIC X(20).
-       01 FELT4 PIC X(15).
-       01 FELT5 PIC X(5).
+       COPY "KONTOREC.cpy".
+
+       01 VIS-VALUTA        PIC X(5).
+       01 SALDO-NU          PIC S9(11)V99.
+       01 SALDO-KONVERTERET PIC S9(11)V99.
+       01 SALDO-KONVERTERET-EDIT PIC -(10)9.99.
+       01 SALDO-KONVERTERET-TXT  PIC X(15).
+       01 VALUTAKURS-RETUR  PIC 9.
+
+       01 LT-PROGRAM    PIC X(20) VALUE "VISKONTO".
+       01 LT-HAENDELSE  PIC X(10).
+       01 LT-RC         PIC 9 VALUE 0.
+
+       01 ANTAL-LAEST   PIC 9(7) VALUE 0.
+       01 ANTAL-SKREVET PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST  PIC 9(7) VALUE 0.
 
        LINKAGE SECTION.
        01 RETUR PIC 9.
+       01 OPERATOR-ID           PIC X(10).
 
-       PROCEDURE DIVISION USING RETUR.
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
 
            DISPLAY "=== VIS KONTO ===".
            DISPLAY "Indtast Konto-ID: " WITH NO ADVANCING.
            ACCEPT SØGE-KONTO-ID
 
+           DISPLAY "Vis konverteret til valuta (blank for spring "
+               "over): " WITH NO ADVANCING.
+           ACCEPT VIS-VALUTA.
+
            MOVE "N" TO EOF-FLAG
            MOVE "N" TO FUNDET
 
@@ -43,16 +63,64 @@
                READ KONTOFIL
                    AT END SET EOF TO TRUE
                    NOT AT END
+                       ADD 1 TO ANTAL-LAEST
                        UNSTRING KONTO-LINJE DELIMITED BY ";"
-                           INTO FELT1 FELT2 FELT3 FELT4 FELT5
-                       IF FUNCTION NUMVAL(FELT1) = SØGE-KONTO-ID
+                           INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                KONTO-FELT4 KONTO-FELT5
+                                KONTO-FELT6
+                                KONTO-FELT7
+                                KONTO-FELT8
+                                KONTO-FELT9
+                                KONTO-FELT10
+                       IF FUNCTION NUMVAL(KONTO-FELT1) = SØGE-KONTO-ID
                            DISPLAY "Konto fundet:"
-                           DISPLAY "ID: " FUNCTION NUMVAL(FELT1)
-                           DISPLAY "Kunde-ID: " FUNCTION NUMVAL(FELT2)
-                           DISPLAY "Type: " FUNCTION TRIM(FELT3)
-                           DISPLAY "Balance: " FUNCTION TRIM(FELT4) " "
-                          FUNCTION TRIM(FELT5)
+                           DISPLAY "ID: " FUNCTION NUMVAL(KONTO-FELT1)
+                           DISPLAY "Kunde-ID: "
+                               FUNCTION NUMVAL(KONTO-FELT2)
+                           IF FUNCTION TRIM(KONTO-FELT8) NOT = SPACES
+                               DISPLAY "Medejer Kunde-ID: "
+                                   FUNCTION NUMVAL(KONTO-FELT8)
+                           END-IF
+                           DISPLAY "Type: " FUNCTION TRIM(KONTO-FELT3)
+                           DISPLAY "Balance: "
+                               FUNCTION TRIM(KONTO-FELT4) " "
+                               FUNCTION TRIM(KONTO-FELT5)
+                           IF FUNCTION TRIM(VIS-VALUTA) NOT = SPACES
+                               MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO SALDO-NU
+                               CALL "VALUTAKURS" USING KONTO-FELT5
+                                   VIS-VALUTA
+                                   SALDO-NU
+                                   SALDO-KONVERTERET
+                                   VALUTAKURS-RETUR
+                               IF VALUTAKURS-RETUR = 0
+                                   MOVE SALDO-KONVERTERET
+                                       TO SALDO-KONVERTERET-EDIT
+                                   MOVE FUNCTION
+                                       TRIM(SALDO-KONVERTERET-EDIT)
+                                       TO SALDO-KONVERTERET-TXT
+                                   DISPLAY "Balance (konverteret): "
+                                       FUNCTION
+                                       TRIM(SALDO-KONVERTERET-TXT) " "
+                                       FUNCTION TRIM(VIS-VALUTA)
+                               ELSE
+                                   DISPLAY "Ukendt valutakode - "
+                                       "ingen konvertering udfoert."
+                               END-IF
+                           END-IF
+                           IF KONTO-FELT6 = "J" OR KONTO-FELT6 = "j"
+                               DISPLAY "Status: SPAERRET"
+                           ELSE
+                               DISPLAY "Status: aktiv"
+                           END-IF
+                           DISPLAY "Overtraeksgraense: "
+                               FUNCTION TRIM(KONTO-FELT7)
+                           IF KONTO-FELT9 = "J" OR KONTO-FELT9 = "j"
+                               DISPLAY "Lukket: JA (lukket "
+                                   FUNCTION TRIM(KONTO-FELT10) ")"
+                           END-IF
                            MOVE "Y" TO FUNDET
+                           ADD 1 TO ANTAL-SKREVET
                        END-IF
                END-READ
            END-PERFORM
@@ -61,7 +129,15 @@
 
            IF FUNDET NOT = "Y"
                DISPLAY "Ingen konto med ID: " SØGE-KONTO-ID
+               ADD 1 TO ANTAL-AFVIST
            END-IF
 
+           CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+               ANTAL-SKREVET ANTAL-AFVIST
+
            MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
            EXIT PROGRAM.
