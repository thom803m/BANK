@@ -0,0 +1,50 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FILSKIFT.
+
+      *> Delt hjaelpeprogram der erstatter temp-fil-og-omdoeb moenstret
+      *> tidligere udfoert via CALL 'SYSTEM' (Windows move/del). Bruges
+      *> af OPRETKUNDE/SLETKUNDE og enhver anden batch-lignende logik
+      *> der skal skifte en temp-fil ind som den nye live-fil, eller
+      *> smide en temp-fil vaek naar ingen aendring skal gennemfoeres.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 CBL-RC           PIC 9(9) COMP.
+
+       LINKAGE SECTION.
+       01 HANDLING         PIC X.
+          88 SKIFT-FIL-IND VALUE "S".
+          88 SLET-FIL      VALUE "D".
+          88 KOPIER-FIL    VALUE "C".
+       01 KILDE-NAVN       PIC X(100).
+       01 MAAL-NAVN        PIC X(100).
+       01 RETUR            PIC 9.
+
+       PROCEDURE DIVISION USING HANDLING KILDE-NAVN MAAL-NAVN RETUR.
+
+           MOVE 0 TO RETUR
+
+           EVALUATE TRUE
+               WHEN SKIFT-FIL-IND
+                   CALL "CBL_RENAME_FILE" USING KILDE-NAVN MAAL-NAVN
+                       RETURNING CBL-RC
+                   IF CBL-RC NOT = 0
+                       MOVE 1 TO RETUR
+                   END-IF
+               WHEN SLET-FIL
+                   CALL "CBL_DELETE_FILE" USING KILDE-NAVN
+                       RETURNING CBL-RC
+                   IF CBL-RC NOT = 0
+                       MOVE 1 TO RETUR
+                   END-IF
+               WHEN KOPIER-FIL
+                   CALL "CBL_COPY_FILE" USING KILDE-NAVN MAAL-NAVN
+                       RETURNING CBL-RC
+                   IF CBL-RC NOT = 0
+                       MOVE 1 TO RETUR
+                   END-IF
+               WHEN OTHER
+                   MOVE 1 TO RETUR
+           END-EVALUATE
+
+           EXIT PROGRAM.
