@@ -5,53 +5,222 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT CHECKPOINTFIL ASSIGN TO "listekunder.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+           SELECT EKSPORTFIL ASSIGN TO "kunder_export.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEFIL.
-       01 KUNDE-LINJE          PIC X(200).
+       COPY "KUNDEREC.cpy".
+
+       FD CHECKPOINTFIL.
+       01 CKPT-LINJE           PIC X(10).
+
+       FD EKSPORTFIL.
+       01 EKSPORT-LINJE        PIC X(300).
 
        WORKING-STORAGE SECTION.
-       01 FELT1                PIC X(10).
-       01 FELT2                PIC X(20).
-       01 FELT3                PIC X(20).
+       01 KUNDEFIL-STATUS      PIC XX.
+       01 CKPT-STATUS          PIC XX.
+
+       01 EKSPORT-VALG         PIC 9 VALUE 0.
+          88 EKSPORT-TIL-CSV   VALUE 2.
 
        01 EOF-FLAG             PIC X VALUE "N".
           88 EOF               VALUE "Y".
           88 NOT-EOF           VALUE "N".
 
+       01 SENESTE-ID           PIC 9(5) VALUE 0.
+       01 ANTAL-SIDEN-CKPT     PIC 9(3) VALUE 0.
+
+       01 ANTAL-TOTAL          PIC 9(5) VALUE 0.
+       01 SIDE-TAELLER         PIC 9(3) VALUE 0.
+       01 DUMMY-TAST           PIC X.
+
+       01 FS-HANDLING          PIC X.
+       01 FS-KILDE             PIC X(100).
+       01 FS-MAAL              PIC X(100).
+       01 FS-RETUR             PIC 9.
+
+       01 LT-PROGRAM            PIC X(20) VALUE "LISTEKUNDER".
+       01 LT-HAENDELSE          PIC X(10).
+       01 LT-RC                 PIC 9 VALUE 0.
+
+       01 ANTAL-LAEST           PIC 9(7) VALUE 0.
+       01 ANTAL-SKREVET         PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST          PIC 9(7) VALUE 0.
+
        LINKAGE SECTION.
        01 RETUR                PIC 9.
+       01 OPERATOR-ID           PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
 
-       PROCEDURE DIVISION USING RETUR.
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
 
            DISPLAY "=== LISTE OVER KUNDER ===".
+           DISPLAY "Udskrift paa skaerm (1) eller CSV-eksport (2): "
+               WITH NO ADVANCING.
+           ACCEPT EKSPORT-VALG.
+
+           PERFORM LAES-CHECKPOINT
+           IF SENESTE-ID > 0
+               DISPLAY "Genstart fra checkpoint - springer kunder "
+                   "til og med " SENESTE-ID " over."
+           END-IF
+
+           IF EKSPORT-TIL-CSV
+               IF SENESTE-ID > 0
+                   OPEN EXTEND EKSPORTFIL
+               ELSE
+                   OPEN OUTPUT EKSPORTFIL
+                   STRING
+                       "Kunde-ID,Fornavn,Efternavn,Adresse,Postnr,"
+                           DELIMITED BY SIZE
+                       "By,Telefon,Email,CPR" DELIMITED BY SIZE
+                       INTO EKSPORT-LINJE
+                   END-STRING
+                   WRITE EKSPORT-LINJE
+               END-IF
+           END-IF
 
            MOVE "N" TO EOF-FLAG.
+           MOVE 0 TO ANTAL-SIDEN-CKPT.
 
            OPEN INPUT KUNDEFIL.
 
            PERFORM UNTIL EOF
-               READ KUNDEFIL
+               READ KUNDEFIL NEXT RECORD
                    AT END SET EOF TO TRUE
                    NOT AT END
-                       IF FUNCTION 
-                       LENGTH(FUNCTION TRIM(KUNDE-LINJE)) > 0
-                           UNSTRING KUNDE-LINJE
-                               DELIMITED BY ";"
-                               INTO FELT1 FELT2 FELT3
-
-                           DISPLAY FUNCTION TRIM(FELT1)
-                                   "  "
-                                   FUNCTION TRIM(FELT2)
-                                   " "
-                                   FUNCTION TRIM(FELT3)
+                       ADD 1 TO ANTAL-LAEST
+                       IF FUNCTION NUMVAL(FELT-ID) > SENESTE-ID
+                           IF EKSPORT-TIL-CSV
+                               PERFORM SKRIV-CSV-LINJE
+                           ELSE
+                               PERFORM SKRIV-SKAERM
+                               ADD 1 TO SIDE-TAELLER
+                               IF SIDE-TAELLER >= 20
+                                   DISPLAY "-- MORE (tryk Enter) --"
+                                       WITH NO ADVANCING
+                                   ACCEPT DUMMY-TAST
+                                   MOVE 0 TO SIDE-TAELLER
+                               END-IF
+                           END-IF
+                           ADD 1 TO ANTAL-TOTAL
+                           MOVE FUNCTION NUMVAL(FELT-ID) TO SENESTE-ID
+                           PERFORM SKRIV-CHECKPOINT
+                       ELSE
+                           ADD 1 TO ANTAL-AFVIST
                        END-IF
                END-READ
            END-PERFORM
 
            CLOSE KUNDEFIL.
+           IF EKSPORT-TIL-CSV
+               CLOSE EKSPORTFIL
+               DISPLAY "Kunder eksporteret til kunder_export.csv"
+           END-IF
+
+           DISPLAY "Total kunder: " ANTAL-TOTAL
+
+           PERFORM SLET-CHECKPOINT
+
+           MOVE ANTAL-TOTAL TO ANTAL-SKREVET
+           CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+               ANTAL-SKREVET ANTAL-AFVIST
 
            MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
            EXIT PROGRAM.
+
+       SKRIV-SKAERM.
+           DISPLAY FUNCTION TRIM(FELT-ID)
+                   "  "
+                   FUNCTION TRIM(FELT-FORNAVN)
+                   " "
+                   FUNCTION TRIM(FELT-EFTERNAVN)
+           DISPLAY "    " FUNCTION TRIM(FELT-ADRESSE)
+                   ", " FUNCTION TRIM(FELT-POSTNR)
+                   " " FUNCTION TRIM(FELT-BY)
+           DISPLAY "    Tlf: "
+                   FUNCTION TRIM(FELT-TELEFON)
+                   "  Email: "
+                   FUNCTION TRIM(FELT-EMAIL)
+                   "  CPR: " FUNCTION TRIM(FELT-CPR).
+
+       SKRIV-CSV-LINJE.
+           MOVE ALL SPACES TO EKSPORT-LINJE
+           STRING
+               FUNCTION TRIM(FELT-ID) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-FORNAVN) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-EFTERNAVN) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-ADRESSE) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-POSTNR) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-BY) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-TELEFON) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-EMAIL) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-CPR) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               INTO EKSPORT-LINJE
+           END-STRING
+           WRITE EKSPORT-LINJE.
+
+       LAES-CHECKPOINT.
+           MOVE 0 TO SENESTE-ID
+           OPEN INPUT CHECKPOINTFIL
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINTFIL
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(CKPT-LINJE) TO SENESTE-ID
+               END-READ
+               CLOSE CHECKPOINTFIL
+           ELSE
+               CLOSE CHECKPOINTFIL
+           END-IF.
+
+       SKRIV-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFIL
+           MOVE SENESTE-ID TO CKPT-LINJE
+           WRITE CKPT-LINJE
+           CLOSE CHECKPOINTFIL.
+
+       SLET-CHECKPOINT.
+           MOVE "D" TO FS-HANDLING
+           MOVE "listekunder.ckpt" TO FS-KILDE
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL FS-RETUR.
