@@ -5,59 +5,134 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEFIL.
-       01 KUNDE-LINJE          PIC X(200).
+       COPY "KUNDEREC.cpy".
+
+       FD KONTOFIL.
+       01 KONTO-LINJE          PIC X(200).
 
        WORKING-STORAGE SECTION.
-       01 SØGE-ID              PIC 9(3).
+       COPY "KONTOREC.cpy".
+
+       01 KUNDEFIL-STATUS      PIC XX.
+
+       01 SØGE-ID              PIC 9(5).
        01 FUNDET               PIC X VALUE "N".
        01 EOF-FLAG             PIC X VALUE "N".
           88 EOF               VALUE "Y".
           88 NOT-EOF           VALUE "N".
 
-       01 FELT1                PIC X(10).
-       01 FELT2                PIC X(20).
-       01 FELT3                PIC X(20).
+       01 LT-PROGRAM            PIC X(20) VALUE "VISKUNDE".
+       01 LT-HAENDELSE          PIC X(10).
+       01 LT-RC                 PIC 9 VALUE 0.
+
+       01 ANTAL-LAEST           PIC 9(7) VALUE 0.
+       01 ANTAL-SKREVET         PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST          PIC 9(7) VALUE 0.
 
        LINKAGE SECTION.
        01 RETUR                PIC 9.
+       01 OPERATOR-ID           PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
 
-       PROCEDURE DIVISION USING RETUR.
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
 
            DISPLAY "=== VIS KUNDE ===".
            DISPLAY "Indtast Kunde-ID: " WITH NO ADVANCING.
            ACCEPT SØGE-ID
 
-           MOVE "N" TO EOF-FLAG
            MOVE "N" TO FUNDET
 
            OPEN INPUT KUNDEFIL
 
-           PERFORM UNTIL EOF
-               READ KUNDEFIL
-                   AT END SET EOF TO TRUE
-                   NOT AT END
-                       UNSTRING KUNDE-LINJE DELIMITED BY ";"
-                           INTO FELT1 FELT2 FELT3
-                       IF FUNCTION NUMVAL(FELT1) = SØGE-ID
-                           DISPLAY "Kunde fundet:"
-                           DISPLAY "ID: " FUNCTION NUMVAL(FELT1)
-                           DISPLAY "Navn: " FUNCTION TRIM(FELT2) " "
-                          FUNCTION TRIM(FELT3)
-                           MOVE "Y" TO FUNDET
-                       END-IF
-               END-READ
-           END-PERFORM
+           MOVE SØGE-ID TO FELT-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Kunde fundet:"
+                   DISPLAY "ID: " FELT-ID
+                   DISPLAY "Navn: " FUNCTION TRIM(FELT-FORNAVN) " "
+                          FUNCTION TRIM(FELT-EFTERNAVN)
+                   DISPLAY "Adresse: " FUNCTION TRIM(FELT-ADRESSE)
+                   DISPLAY "Postnr/By: " FUNCTION TRIM(FELT-POSTNR)
+                          " " FUNCTION TRIM(FELT-BY)
+                   DISPLAY "Telefon: " FUNCTION TRIM(FELT-TELEFON)
+                   DISPLAY "Email: " FUNCTION TRIM(FELT-EMAIL)
+                   DISPLAY "CPR-nr: " FUNCTION TRIM(FELT-CPR)
+                   MOVE "Y" TO FUNDET
+           END-READ
 
            CLOSE KUNDEFIL
 
            IF FUNDET NOT = "Y"
                DISPLAY "Ingen kunde med ID: " SØGE-ID
+               ADD 1 TO ANTAL-AFVIST
+           ELSE
+               ADD 1 TO ANTAL-SKREVET
+               PERFORM VIS-KONTI-FOR-KUNDE
            END-IF
 
+           CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+               ANTAL-SKREVET ANTAL-AFVIST
+
            MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
            EXIT PROGRAM.
+
+       VIS-KONTI-FOR-KUNDE.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           ADD 1 TO ANTAL-LAEST
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT2) = SØGE-ID
+                               DISPLAY "Konto "
+                                   FUNCTION TRIM(KONTO-FELT1)
+                                   " (" FUNCTION TRIM(KONTO-FELT3) ") "
+                                   FUNCTION TRIM(KONTO-FELT4) " "
+                                   FUNCTION TRIM(KONTO-FELT5)
+                           ELSE
+                               IF FUNCTION TRIM(KONTO-FELT8) NOT = SPACES
+                                   AND FUNCTION NUMVAL(KONTO-FELT8) =
+                                       SØGE-ID
+                                   DISPLAY "Konto "
+                                       FUNCTION TRIM(KONTO-FELT1)
+                                       " (" FUNCTION TRIM(KONTO-FELT3)
+                                       ") " FUNCTION TRIM(KONTO-FELT4)
+                                       " " FUNCTION TRIM(KONTO-FELT5)
+                                       " (medejer)"
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL.
