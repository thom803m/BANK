@@ -0,0 +1,4 @@
+      *> Delt layout for en valutakurser.txt-linje (";"-separeret tekst).
+      *> Kurs er vaerdien af 1 enhed af valutaen i DKK (basisvaluta).
+       01 VALUTA-FELT1         PIC X(5).    *> Valutakode
+       01 VALUTA-FELT2         PIC X(10).   *> Kurs til DKK (decimal)
