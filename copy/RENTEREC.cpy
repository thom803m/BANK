@@ -0,0 +1,4 @@
+      *> Delt layout for en rentesatser.txt-linje (";"-separeret tekst).
+      *> Rentesats opgives som decimaltal, f.eks. 0.0150 for 1,5% p.a.
+       01 RENTE-FELT1          PIC X(20).   *> Kontotype
+       01 RENTE-FELT2          PIC X(10).   *> Rentesats (decimal)
