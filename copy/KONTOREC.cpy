@@ -0,0 +1,13 @@
+      *> Delt layout for en konti.txt-linje (";"-separeret tekst).
+      *> Bruges af alle programmer der laeser/skriver KONTOFIL, saa
+      *> feltbredder kun skal aendres ét sted.
+       01 KONTO-FELT1          PIC X(10).   *> Konto-ID
+       01 KONTO-FELT2          PIC X(10).   *> Kunde-ID (primaer ejer)
+       01 KONTO-FELT3          PIC X(20).   *> Type
+       01 KONTO-FELT4          PIC X(15).   *> Saldo
+       01 KONTO-FELT5          PIC X(5).    *> Valuta
+       01 KONTO-FELT6          PIC X(1).    *> Spaerret (J/N)
+       01 KONTO-FELT7          PIC X(15).   *> Overtraeksgraense
+       01 KONTO-FELT8          PIC X(10).   *> Kunde-ID (medejer, valgfri)
+       01 KONTO-FELT9          PIC X(1).    *> Lukket (J/N)
+       01 KONTO-FELT10         PIC X(10).   *> Lukningsdato (AAAA-MM-DD)
