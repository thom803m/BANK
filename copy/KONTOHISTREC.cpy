@@ -0,0 +1,8 @@
+      *> Delt layout for en kontohistorik.txt-post (transaktionsledger
+      *> pr. konto). Samme ";"-delimiterede stil som KONTOREC.cpy,
+      *> brugt sammen med en PIC X(200)-FD-post og STRING/UNSTRING.
+       01 HIST-FELT1          PIC X(10).   *> Konto-ID
+       01 HIST-FELT2          PIC X(10).   *> Dato (AAAA-MM-DD)
+       01 HIST-FELT3          PIC X(15).   *> Type (INDSAT/HAEV/...)
+       01 HIST-FELT4          PIC X(15).   *> Beloeb
+       01 HIST-FELT5          PIC X(15).   *> Ny saldo
