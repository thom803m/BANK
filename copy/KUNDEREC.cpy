@@ -0,0 +1,13 @@
+      *> Delt layout for en kunder.txt-post (FD-niveau, indekseret fil).
+      *> Bruges af alle programmer der laeser/skriver KUNDEFIL, saa en
+      *> feltbredde-aendring kun skal foretages ét sted.
+       01 KUNDE-LINJE.
+          05 FELT-ID         PIC 9(5).
+          05 FELT-FORNAVN    PIC X(50).
+          05 FELT-EFTERNAVN  PIC X(50).
+          05 FELT-ADRESSE    PIC X(60).
+          05 FELT-POSTNR     PIC X(10).
+          05 FELT-BY         PIC X(30).
+          05 FELT-TELEFON    PIC X(20).
+          05 FELT-EMAIL      PIC X(50).
+          05 FELT-CPR        PIC X(11).
