@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BULKOPRET.
+
+      *> Bulk-oprettelse af nye kunder fra en ";"-sepereret inputfil
+      *> (Fornavn;Efternavn pr. linje - samme opbygning OPRETKUNDE
+      *> allerede bruger internt for navnefelterne). Bruges naar
+      *> filialen skal indlaese en bunke nye kunder paa én gang i
+      *> stedet for at koere OPRETKUNDE interaktivt pr. person.
+      *> ID-tildelingen genbruger OPRETKONTO/OPRETKUNDE's moenster:
+      *> find hoejeste eksisterende Kunde-ID via START/READ PREVIOUS
+      *> og taeller saa op for hver ny linje i samme koersel.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT IMPORTFIL ASSIGN TO "kunder_bulk_import.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IMPORTFIL-STATUS.
+           SELECT BAKPEGERFIL ASSIGN TO "kunder_seneste_backup.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       FD IMPORTFIL.
+       01 IMPORT-LINJE     PIC X(120).
+
+       FD BAKPEGERFIL.
+       01 BAKPEGER-LINJE   PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 KUNDEFIL-STATUS   PIC XX.
+       01 IMPORTFIL-STATUS  PIC XX.
+
+       01 LAST-ID           PIC 9(5) VALUE 0.
+       01 NEW-ID            PIC 9(5).
+       01 HOEJESTE-ID       PIC 9(5) VALUE 99999.
+
+       01 IMP-FORNAVN       PIC X(50).
+       01 IMP-EFTERNAVN     PIC X(50).
+
+       01 EOF-FLAG          PIC X VALUE "N".
+          88 EOF            VALUE "Y".
+          88 NOT-EOF        VALUE "N".
+
+       01 ANTAL-LAEST       PIC 9(7) VALUE 0.
+       01 ANTAL-SKREVET     PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST      PIC 9(7) VALUE 0.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR      PIC 9(4).
+             10 NU-MAANED   PIC 9(2).
+             10 NU-DAG      PIC 9(2).
+          05 FILLER         PIC X(12).
+       01 BACKUP-NAVN       PIC X(100).
+       01 FS-HANDLING       PIC X.
+       01 FS-KILDE          PIC X(100).
+       01 FS-MAAL           PIC X(100).
+       01 FS-RETUR          PIC 9.
+
+       01 LT-PROGRAM        PIC X(20) VALUE "BULKOPRET".
+       01 LT-HAENDELSE      PIC X(10).
+       01 LT-RC             PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR             PIC 9.
+       01 OPERATOR-ID       PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== BULKOPRET: Masseoprettelse af kunder fra "
+               "kunder_bulk_import.csv ===".
+
+           OPEN INPUT IMPORTFIL
+           IF IMPORTFIL-STATUS = "35"
+               DISPLAY "Fejl: kunder_bulk_import.csv findes ikke."
+               MOVE 1 TO RETUR
+               CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+                   ANTAL-SKREVET ANTAL-AFVIST
+               MOVE "SLUT" TO LT-HAENDELSE
+               MOVE RETUR TO LT-RC
+               CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+                   OPERATOR-ID
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM BACKUP-KUNDEFIL
+
+           OPEN I-O KUNDEFIL
+           IF KUNDEFIL-STATUS = "35"
+               OPEN OUTPUT KUNDEFIL
+               CLOSE KUNDEFIL
+               OPEN I-O KUNDEFIL
+           END-IF
+
+      * Find seneste ID via direkte positionering, samme moenster
+      * som OPRETKUNDE bruger - derefter taelles der bare op lokalt
+      * for hver ny linje i denne koersel.
+           MOVE HOEJESTE-ID TO FELT-ID
+           START KUNDEFIL KEY IS NOT GREATER THAN FELT-ID
+               INVALID KEY
+                   MOVE 0 TO LAST-ID
+               NOT INVALID KEY
+                   READ KUNDEFIL PREVIOUS RECORD
+                       AT END
+                           MOVE 0 TO LAST-ID
+                       NOT AT END
+                           MOVE FELT-ID TO LAST-ID
+                   END-READ
+           END-START
+
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF
+               READ IMPORTFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION LENGTH(FUNCTION TRIM(IMPORT-LINJE))
+                           > 0
+                           ADD 1 TO ANTAL-LAEST
+                           PERFORM INDLAES-KUNDELINJE
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE IMPORTFIL
+           CLOSE KUNDEFIL
+
+           CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+               ANTAL-SKREVET ANTAL-AFVIST
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       INDLAES-KUNDELINJE.
+           MOVE SPACES TO IMP-FORNAVN IMP-EFTERNAVN
+           UNSTRING IMPORT-LINJE DELIMITED BY ";"
+               INTO IMP-FORNAVN IMP-EFTERNAVN
+
+           IF FUNCTION TRIM(IMP-FORNAVN) = SPACES
+               OR FUNCTION TRIM(IMP-EFTERNAVN) = SPACES
+               DISPLAY "Afvist linje (mangler fornavn/efternavn): "
+                   FUNCTION TRIM(IMPORT-LINJE)
+               ADD 1 TO ANTAL-AFVIST
+           ELSE
+               ADD 1 TO LAST-ID
+               MOVE LAST-ID TO NEW-ID
+               MOVE NEW-ID TO FELT-ID
+               MOVE IMP-FORNAVN TO FELT-FORNAVN
+               MOVE IMP-EFTERNAVN TO FELT-EFTERNAVN
+               MOVE SPACES TO FELT-ADRESSE FELT-POSTNR FELT-BY
+                   FELT-TELEFON FELT-EMAIL FELT-CPR
+               WRITE KUNDE-LINJE
+                   INVALID KEY
+                       DISPLAY "Fejl: Kunde-ID "
+                           FUNCTION TRIM(NEW-ID) " findes allerede."
+                       ADD 1 TO ANTAL-AFVIST
+                       SUBTRACT 1 FROM LAST-ID
+                   NOT INVALID KEY
+                       DISPLAY "Kunde oprettet! ID: "
+                           FUNCTION TRIM(NEW-ID) " - "
+                           FUNCTION TRIM(IMP-FORNAVN) " "
+                           FUNCTION TRIM(IMP-EFTERNAVN)
+                       ADD 1 TO ANTAL-SKREVET
+               END-WRITE
+           END-IF.
+
+       BACKUP-KUNDEFIL.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO BACKUP-NAVN
+           STRING
+               "kunder_" DELIMITED BY SIZE
+               NU-AAR DELIMITED BY SIZE
+               NU-MAANED DELIMITED BY SIZE
+               NU-DAG DELIMITED BY SIZE
+               "_backup.txt" DELIMITED BY SIZE
+               INTO BACKUP-NAVN
+           END-STRING
+           MOVE "C" TO FS-HANDLING
+           MOVE "kunder.txt" TO FS-KILDE
+           MOVE BACKUP-NAVN TO FS-MAAL
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+               FS-RETUR
+           IF FS-RETUR = 0
+               OPEN OUTPUT BAKPEGERFIL
+               WRITE BAKPEGER-LINJE FROM BACKUP-NAVN
+               CLOSE BAKPEGERFIL
+           END-IF.
