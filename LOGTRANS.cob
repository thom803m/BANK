@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOGTRANS.
+
+      *> Delt revisionslog-rutine. Kaldes af VISKUNDE, VISKONTO,
+      *> LISTEKUNDER, OPRETKUNDE og SLETKUNDE ved start og slut af
+      *> hvert kald, og tilfoejer en linje til transaktion.log med
+      *> operatoer-ID, programnavn, haendelse (START/SLUT),
+      *> tidsstempel og RC, saa en forsvundet kunderecord kan spores
+      *> til baade det kald og den operatoer der gjorde det.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOGFIL ASSIGN TO "transaktion.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOGFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LOGFIL.
+       01 LOG-LINJE        PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 LOGFIL-STATUS    PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 NU-TID.
+             10 NU-TIME    PIC 9(2).
+             10 NU-MIN     PIC 9(2).
+             10 NU-SEK     PIC 9(2).
+             10 FILLER     PIC X(2).
+          05 FILLER        PIC X(5).
+
+       01 LINJE            PIC X(200).
+
+       LINKAGE SECTION.
+       01 LT-PROGRAM       PIC X(20).
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9.
+       01 LT-OPERATOR      PIC X(10).
+
+       PROCEDURE DIVISION USING LT-PROGRAM LT-HAENDELSE LT-RC
+               LT-OPERATOR.
+
+           MOVE FUNCTION CURRENT-DATE TO NU
+
+           MOVE ALL SPACES TO LINJE
+           STRING
+               NU-AAR DELIMITED BY SIZE
+               "-"
+               NU-MAANED DELIMITED BY SIZE
+               "-"
+               NU-DAG DELIMITED BY SIZE
+               " "
+               NU-TIME DELIMITED BY SIZE
+               ":"
+               NU-MIN DELIMITED BY SIZE
+               ":"
+               NU-SEK DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(LT-OPERATOR) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(LT-PROGRAM) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(LT-HAENDELSE) DELIMITED BY SIZE
+               ";"
+               "RC=" DELIMITED BY SIZE
+               LT-RC DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+
+           OPEN EXTEND LOGFIL
+           IF LOGFIL-STATUS = "35"
+               OPEN OUTPUT LOGFIL
+           END-IF
+           WRITE LOG-LINJE FROM LINJE
+           CLOSE LOGFIL
+
+           EXIT PROGRAM.
