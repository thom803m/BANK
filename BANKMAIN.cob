@@ -1,52 +1,185 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. BANKMAIN.
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BRUGERFIL ASSIGN TO "brugere.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BRUGERFIL-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD BRUGERFIL.
+       01 BRUGER-LINJE         PIC X(100).
+
        WORKING-STORAGE SECTION.
 
-       01 MENU-VALG            PIC 9.
+       01 MENU-VALG            PIC 99.
+       01 BRUGERVALG-TXT       PIC X(2).
        01 RC                   PIC 9. *> Record-Code
 
+       01 BRUGERFIL-STATUS     PIC XX.
+
+       01 BRUGER-ID            PIC X(10).
+       01 BRUGER-KODE          PIC X(10).
+       01 BRUGER-NAVN          PIC X(30).
+
+       01 LOGIN-ID             PIC X(10).
+       01 LOGIN-KODE           PIC X(10).
+       01 LOGIN-GODKENDT       PIC X VALUE "N".
+          88 LOGIN-OK          VALUE "Y".
+
+       01 EOF-FLAG             PIC X VALUE "N".
+          88 EOF               VALUE "Y".
+          88 NOT-EOF           VALUE "N".
+
        PROCEDURE DIVISION.
 
-           PERFORM MAIN-LOOP
+           PERFORM OPERATOR-LOGIN
+           IF LOGIN-OK
+               PERFORM MAIN-LOOP
+           END-IF
            DISPLAY "---------------------------------------"
            DISPLAY "Afslutter systemet..."
            DISPLAY "---------------------------------------"
            STOP RUN.
 
+       OPERATOR-LOGIN.
+           PERFORM UNTIL LOGIN-OK
+               DISPLAY "---------------------------------------"
+               DISPLAY "     BANK CICS-SYSTEM v1.0 - LOGIN"
+               DISPLAY "---------------------------------------"
+               DISPLAY "Bruger-ID: " WITH NO ADVANCING
+               ACCEPT LOGIN-ID
+               DISPLAY "Kodeord: " WITH NO ADVANCING
+               ACCEPT LOGIN-KODE
+
+               MOVE "N" TO LOGIN-GODKENDT
+               MOVE "N" TO EOF-FLAG
+               OPEN INPUT BRUGERFIL
+               IF BRUGERFIL-STATUS = "35"
+                   CLOSE BRUGERFIL
+                   PERFORM OPRET-STANDARDBRUGER
+                   OPEN INPUT BRUGERFIL
+               END-IF
+
+               PERFORM UNTIL EOF
+                   READ BRUGERFIL
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION
+                           LENGTH(FUNCTION TRIM(BRUGER-LINJE)) > 0
+                               UNSTRING BRUGER-LINJE
+                                   DELIMITED BY ";"
+                                   INTO BRUGER-ID BRUGER-KODE
+                                        BRUGER-NAVN
+                               IF FUNCTION TRIM(BRUGER-ID) =
+                                   FUNCTION TRIM(LOGIN-ID)
+                                   AND FUNCTION TRIM(BRUGER-KODE) =
+                                   FUNCTION TRIM(LOGIN-KODE)
+                                   SET LOGIN-OK TO TRUE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE BRUGERFIL
+
+               IF NOT LOGIN-OK
+                   DISPLAY "Ugyldigt Bruger-ID eller kodeord."
+               END-IF
+           END-PERFORM
+           DISPLAY "Logget ind som: " FUNCTION TRIM(LOGIN-ID).
+
+       OPRET-STANDARDBRUGER.
+           OPEN OUTPUT BRUGERFIL
+           MOVE "ADMIN;ADMIN;Standardbruger" TO BRUGER-LINJE
+           WRITE BRUGER-LINJE
+           CLOSE BRUGERFIL
+           DISPLAY "Ingen brugerfil fundet - oprettet standardbruger "
+               "ADMIN/ADMIN.".
+
        MAIN-LOOP.
            DISPLAY "---------------------------------------"
            DISPLAY "     BANK CICS-SYSTEM v1.0"
            DISPLAY "---------------------------------------"
 
            PERFORM MENU-HEADER
-           ACCEPT MENU-VALG
+           PERFORM LAES-MENU-VALG
 
-           PERFORM UNTIL MENU-VALG = 6
+           PERFORM UNTIL MENU-VALG = 99
                EVALUATE MENU-VALG
                    WHEN 1
-                       CALL "VISKUNDE" USING RC
+                       CALL "VISKUNDE" USING RC LOGIN-ID
                    WHEN 2
-                       CALL "VISKONTO" USING RC
+                       CALL "VISKONTO" USING RC LOGIN-ID
                    WHEN 3
-                       CALL "LISTEKUNDER" USING RC
+                       CALL "LISTEKUNDER" USING RC LOGIN-ID
                    WHEN 4
-                       CALL "OPRETKUNDE" USING RC
+                       CALL "OPRETKUNDE" USING RC LOGIN-ID
                    WHEN 5
-                       CALL "SLETKUNDE" USING RC
+                       CALL "SLETKUNDE" USING RC LOGIN-ID
                    WHEN 6
-                       EXIT PERFORM 
+                       CALL "OPRETKONTO" USING RC LOGIN-ID
+                   WHEN 7
+                       CALL "INDSATHAEV" USING RC LOGIN-ID
+                   WHEN 8
+                       CALL "KONTROL" USING RC LOGIN-ID
+                   WHEN 9
+                       CALL "SOGKUNDE" USING RC LOGIN-ID
+                   WHEN 10
+                       CALL "VISHISTORIK" USING RC LOGIN-ID
+                   WHEN 11
+                       CALL "OVERFOER" USING RC LOGIN-ID
+                   WHEN 12
+                       CALL "RENTEBATCH" USING RC LOGIN-ID
+                   WHEN 13
+                       CALL "MAANEDSUDTOG" USING RC LOGIN-ID
+                   WHEN 14
+                       CALL "FASTHOLD" USING RC LOGIN-ID
+                   WHEN 15
+                       CALL "DAGSAFSTEM" USING RC LOGIN-ID
+                   WHEN 16
+                       CALL "NATBATCH" USING RC LOGIN-ID
+                   WHEN 17
+                       CALL "DORMANT" USING RC LOGIN-ID
+                   WHEN 18
+                       CALL "LUKKEKONTO" USING RC LOGIN-ID
+                   WHEN 19
+                       CALL "KUNDESALDO" USING RC LOGIN-ID
+                   WHEN 20
+                       CALL "GENDANKUNDE" USING RC LOGIN-ID
+                   WHEN 21
+                       CALL "BULKOPRET" USING RC LOGIN-ID
+                   WHEN 99
+                       EXIT PERFORM
                    WHEN OTHER
                        DISPLAY "Ugyldigt valg."
                END-EVALUATE
 
-               IF MENU-VALG NOT = 6
+               IF MENU-VALG NOT = 99
                    DISPLAY "---------------------------------------"
                    DISPLAY "     BANK CICS-SYSTEM v1.0"
                    DISPLAY "---------------------------------------"
                    PERFORM MENU-HEADER
-                   ACCEPT MENU-VALG
+                   PERFORM LAES-MENU-VALG
+               END-IF
+           END-PERFORM.
+
+       LAES-MENU-VALG.
+      * Accepter valget som tekst og konverter med FUNCTION NUMVAL,
+      * samme moenster som MENU.cob allerede bruger - en ikke-numerisk
+      * indtastning generspoerges i stedet for at naa EVALUATE med
+      * ugyldigt indhold i MENU-VALG.
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF
+               ACCEPT BRUGERVALG-TXT
+               IF FUNCTION TRIM(BRUGERVALG-TXT) IS NUMERIC
+                   MOVE FUNCTION NUMVAL(BRUGERVALG-TXT) TO MENU-VALG
+                   SET EOF TO TRUE
+               ELSE
+                   DISPLAY "Ugyldigt valg - indtast et tal."
+                   DISPLAY "Valg: " WITH NO ADVANCING
                END-IF
            END-PERFORM.
 
@@ -56,6 +189,22 @@
            DISPLAY "3. Liste alle kunder"
            DISPLAY "4. Opret ny kunde"
            DISPLAY "5. Slet kunde"
-           DISPLAY "6. Afslut"
+           DISPLAY "6. Opret ny konto"
+           DISPLAY "7. Indsaet/haev"
+           DISPLAY "8. Kontrolrapport (kunder/konti)"
+           DISPLAY "9. Soeg kunde (navn)"
+           DISPLAY "10. Vis kontohistorik"
+           DISPLAY "11. Overfoer mellem konti"
+           DISPLAY "12. Rentetilskrivning (batch)"
+           DISPLAY "13. Maanedsudtog (batch)"
+           DISPLAY "14. Spaer/frigiv konto"
+           DISPLAY "15. Dagsafstemning (batch)"
+           DISPLAY "16. Naatligt batchvindue (RENTE+AFSTEM+UDTOG)"
+           DISPLAY "17. Sovende konti-rapport (batch)"
+           DISPLAY "18. Luk konto"
+           DISPLAY "19. Saldooversigt for kunde (alle konti)"
+           DISPLAY "20. Gendan kunder.txt fra seneste backup"
+           DISPLAY "21. Bulkopret kunder fra CSV-fil"
+           DISPLAY "99. Afslut"
            DISPLAY "---------------------------------------"
            DISPLAY "Valg: " WITH NO ADVANCING.
