@@ -5,25 +5,42 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
-           SELECT TEMPFIL ASSIGN TO "kunder_tmp.txt"
+           SELECT KONTOTEMPFIL ASSIGN TO "konti_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAKPEGERFIL ASSIGN TO "kunder_seneste_backup.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEFIL.
-       01 KUNDE-LINJE      PIC X(200).
+       COPY "KUNDEREC.cpy".
+
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
 
-       FD TEMPFIL.
-       01 TEMP-LINJE       PIC X(200).
+       FD KONTOTEMPFIL.
+       01 KONTOTEMP-LINJE  PIC X(200).
+
+       FD BAKPEGERFIL.
+       01 BAKPEGER-LINJE   PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 SØGE-ID          PIC X(10).
-       01 FELT-ID          PIC X(10).
-       01 FELT-FORNAVN     PIC X(50).
-       01 FELT-EFTERNAVN   PIC X(50).
+       COPY "KONTOREC.cpy".
+
+       01 KUNDEFIL-STATUS  PIC XX.
+
+       01 SØGE-ID          PIC 9(5).
+
+       01 BEKRAEFT-SLET    PIC X VALUE "N".
 
        01 TRIM-LINJE       PIC X(200).
+       01 LINJE            PIC X(200).
 
        01 EOF-FLAG         PIC X VALUE "N".
           88 EOF           VALUE "Y".
@@ -33,53 +50,274 @@
           88 KUNDE-EXISTERER VALUE "Y".
           88 KUNDE-IKKE-FUNDET VALUE "N".
 
+       01 ANTAL-KONTI      PIC 9(5) VALUE 0.
+
+       01 SLETNING-GODKENDT PIC X VALUE "N".
+          88 SLETNING-OK     VALUE "J".
+          88 SLETNING-FEJLET VALUE "N".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "SLETKUNDE".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       01 ANTAL-LAEST      PIC 9(7) VALUE 0.
+       01 ANTAL-SKREVET    PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST     PIC 9(7) VALUE 0.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+       01 BACKUP-NAVN      PIC X(100).
+
        LINKAGE SECTION.
        01 RETUR PIC 9.
+       01 OPERATOR-ID           PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
 
-       PROCEDURE DIVISION USING RETUR.
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
 
            DISPLAY "=== SLET KUNDE ===".
            DISPLAY "Indtast Kunde-ID: " WITH NO ADVANCING.
            ACCEPT SØGE-ID.
 
+           PERFORM BACKUP-KUNDEFIL
+
            MOVE "N" TO KUNDE-FUNDET
-           MOVE "N" TO EOF-FLAG
+           OPEN I-O KUNDEFIL
+           MOVE SØGE-ID TO FELT-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET KUNDE-EXISTERER TO TRUE
+           END-READ
+
+           IF KUNDE-IKKE-FUNDET
+               CLOSE KUNDEFIL
+               DISPLAY "Ingen kunde med ID " FUNCTION TRIM(SØGE-ID)
+                   " blev fundet."
+               MOVE 1 TO RETUR
+               ADD 1 TO ANTAL-AFVIST
+               CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+                   ANTAL-SKREVET ANTAL-AFVIST
+               MOVE "SLUT" TO LT-HAENDELSE
+               MOVE RETUR TO LT-RC
+               CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+                   OPERATOR-ID
+               EXIT PROGRAM
+           END-IF
+
+           PERFORM COUNT-KONTI-FOR-KUNDE
+
+           IF ANTAL-KONTI > 0
+               DISPLAY "Bekraeft kaskade-sletning af "
+                   FUNCTION TRIM(ANTAL-KONTI) " konti (J/N): "
+                   WITH NO ADVANCING
+               ACCEPT BEKRAEFT-SLET
+               IF BEKRAEFT-SLET NOT = "J" AND BEKRAEFT-SLET NOT = "j"
+                   CLOSE KUNDEFIL
+                   DISPLAY "Kunde har " FUNCTION TRIM(ANTAL-KONTI)
+                       " konti - kan ikke slettes."
+                   MOVE 1 TO RETUR
+                   ADD 1 TO ANTAL-AFVIST
+                   CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+                       ANTAL-SKREVET ANTAL-AFVIST
+                   MOVE "SLUT" TO LT-HAENDELSE
+                   MOVE RETUR TO LT-RC
+                   CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE
+                       LT-RC OPERATOR-ID
+                   EXIT PROGRAM
+               END-IF
+           END-IF
+
+           DISPLAY "Bekraeft sletning af kunde "
+               FUNCTION TRIM(FELT-FORNAVN) " "
+               FUNCTION TRIM(FELT-EFTERNAVN) " (J/N): "
+               WITH NO ADVANCING
+           ACCEPT BEKRAEFT-SLET
+           IF BEKRAEFT-SLET NOT = "J" AND BEKRAEFT-SLET NOT = "j"
+               CLOSE KUNDEFIL
+               DISPLAY "Sletning annulleret."
+               MOVE 1 TO RETUR
+               ADD 1 TO ANTAL-AFVIST
+               CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+                   ANTAL-SKREVET ANTAL-AFVIST
+               MOVE "SLUT" TO LT-HAENDELSE
+               MOVE RETUR TO LT-RC
+               CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+                   OPERATOR-ID
+               EXIT PROGRAM
+           END-IF
 
-           OPEN INPUT KUNDEFIL
-           OPEN OUTPUT TEMPFIL
+           MOVE "N" TO SLETNING-GODKENDT
+           DELETE KUNDEFIL
+               INVALID KEY
+                   DISPLAY "Fejl: kunne ikke slette kunde."
+                   ADD 1 TO ANTAL-AFVIST
+               NOT INVALID KEY
+                   DISPLAY "Kunde " FUNCTION TRIM(FELT-FORNAVN) " "
+                       FUNCTION TRIM(FELT-EFTERNAVN) " med ID "
+                       FUNCTION TRIM(SØGE-ID) " er slettet."
+                   ADD 1 TO ANTAL-SKREVET
+                   MOVE "J" TO SLETNING-GODKENDT
+           END-DELETE
 
+           CLOSE KUNDEFIL
+
+           IF SLETNING-OK
+               IF ANTAL-KONTI > 0
+                   PERFORM SLET-KONTI-FOR-KUNDE
+               END-IF
+               MOVE 0 TO RETUR
+           ELSE
+               MOVE 1 TO RETUR
+           END-IF
+
+           CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+               ANTAL-SKREVET ANTAL-AFVIST
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       COUNT-KONTI-FOR-KUNDE.
+           MOVE 0 TO ANTAL-KONTI
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
            PERFORM UNTIL EOF
-               READ KUNDEFIL
+               READ KONTOFIL
                    AT END SET EOF TO TRUE
                    NOT AT END
-                       MOVE FUNCTION TRIM(KUNDE-LINJE) TO TRIM-LINJE
-                       IF TRIM-LINJE NOT = SPACES
-                           UNSTRING KUNDE-LINJE
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           ADD 1 TO ANTAL-LAEST
+                           UNSTRING KONTO-LINJE
                                DELIMITED BY ";"
-                               INTO FELT-ID FELT-FORNAVN FELT-EFTERNAVN
-
-                           IF FUNCTION NUMVAL(FELT-ID) = 
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT2) =
                                FUNCTION NUMVAL(SØGE-ID)
-                               DISPLAY "Kunde med ID " 
-                               FUNCTION TRIM(SØGE-ID) " er slettet."
-                               SET KUNDE-EXISTERER TO TRUE
+                               ADD 1 TO ANTAL-KONTI
                            ELSE
-                               WRITE TEMP-LINJE FROM KUNDE-LINJE
+                               IF FUNCTION TRIM(KONTO-FELT8) NOT = SPACES
+                                   AND FUNCTION NUMVAL(KONTO-FELT8) =
+                                       FUNCTION NUMVAL(SØGE-ID)
+                                   ADD 1 TO ANTAL-KONTI
+                               END-IF
                            END-IF
                        END-IF
                END-READ
            END-PERFORM
+           CLOSE KONTOFIL.
 
-           CLOSE KUNDEFIL
-           CLOSE TEMPFIL
+       SLET-KONTI-FOR-KUNDE.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           OPEN OUTPUT KONTOTEMPFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(KONTO-LINJE) TO TRIM-LINJE
+                       IF TRIM-LINJE NOT = SPACES
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT2) =
+                               FUNCTION NUMVAL(SØGE-ID)
+                               ADD 1 TO ANTAL-AFVIST
+                           ELSE
+                               IF FUNCTION TRIM(KONTO-FELT8) NOT = SPACES
+                                   AND FUNCTION NUMVAL(KONTO-FELT8) =
+                                       FUNCTION NUMVAL(SØGE-ID)
+                                   MOVE ALL SPACES TO KONTO-FELT8
+                                   PERFORM SKRIV-KONTOLINJE-UDEN-MEDEJER
+                                   ADD 1 TO ANTAL-SKREVET
+                               ELSE
+                                   WRITE KONTOTEMP-LINJE
+                                       FROM KONTO-LINJE
+                                   ADD 1 TO ANTAL-SKREVET
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL
+           CLOSE KONTOTEMPFIL
+           MOVE "S" TO FS-HANDLING
+           MOVE "konti_tmp.txt" TO FS-KILDE
+           MOVE "konti.txt" TO FS-MAAL
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+               FS-RETUR.
 
-           IF KUNDE-EXISTERER
-               CALL 'SYSTEM' USING "move /Y kunder_tmp.txt kunder.txt"
-           ELSE
-               DISPLAY "Ingen kunde med ID " FUNCTION TRIM(SØGE-ID) 
-               " blev fundet."
-               CALL 'SYSTEM' USING "del /Q kunder_tmp.txt"
-           END-IF
+       SKRIV-KONTOLINJE-UDEN-MEDEJER.
+           MOVE ALL SPACES TO LINJE
+           STRING
+               FUNCTION TRIM(KONTO-FELT1) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT2) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT3) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT4) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT5) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT6) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT7) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT8) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT9) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT10) DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+           WRITE KONTOTEMP-LINJE FROM LINJE.
 
-           MOVE 0 TO RETUR
-           EXIT PROGRAM.
+       BACKUP-KUNDEFIL.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO BACKUP-NAVN
+           STRING
+               "kunder_" DELIMITED BY SIZE
+               NU-AAR DELIMITED BY SIZE
+               NU-MAANED DELIMITED BY SIZE
+               NU-DAG DELIMITED BY SIZE
+               "_backup.txt" DELIMITED BY SIZE
+               INTO BACKUP-NAVN
+           END-STRING
+           MOVE "C" TO FS-HANDLING
+           MOVE "kunder.txt" TO FS-KILDE
+           MOVE BACKUP-NAVN TO FS-MAAL
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+               FS-RETUR
+           IF FS-RETUR = 0
+               OPEN OUTPUT BAKPEGERFIL
+               WRITE BAKPEGER-LINJE FROM BACKUP-NAVN
+               CLOSE BAKPEGERFIL
+           END-IF.
