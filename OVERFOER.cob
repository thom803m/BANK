@@ -0,0 +1,404 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OVERFOER.
+
+      *> Overfoerer et beloeb fra en konto til en anden. Bruger samme
+      *> to-gennemloebs-moenster som SLETKUNDE's kaskade-sletning:
+      *> foerst et gennemloeb der finder og validerer begge konti
+      *> (FIND-KONTI), derefter et gennemloeb der rewriter KONTOFIL
+      *> via temp-fil-og-omdoeb (samme moenster som INDSATHAEV), saa
+      *> begge FELT4-posteringer skrives atomisk i samme rename.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMPFIL ASSIGN TO "konti_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORIKFIL ASSIGN TO "kontohistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIKFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD TEMPFIL.
+       01 TEMP-LINJE       PIC X(200).
+
+       FD HISTORIKFIL.
+       01 HIST-LINJE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+       COPY "KONTOHISTREC.cpy".
+
+       01 HISTORIKFIL-STATUS PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+
+       01 FRA-KONTO-ID     PIC X(10).
+       01 TIL-KONTO-ID     PIC X(10).
+       01 BELOEB-TXT       PIC X(15).
+       01 BELOEB           PIC S9(11)V99.
+
+       01 FRA-SALDO        PIC S9(11)V99.
+       01 FRA-SALDO-NY     PIC S9(11)V99.
+       01 TIL-SALDO        PIC S9(11)V99.
+       01 TIL-SALDO-NY     PIC S9(11)V99.
+       01 FRA-OVERTRAEK    PIC S9(11)V99.
+
+       01 FRA-KONTO-VALUTA PIC X(5).
+       01 TIL-KONTO-VALUTA PIC X(5).
+       01 BELOEB-KONVERTERET PIC S9(11)V99.
+       01 BELOEB-KONV-EDIT PIC -(10)9.99.
+       01 BELOEB-KONV-TXT  PIC X(15).
+       01 VALUTAKURS-RETUR PIC 9.
+
+       01 SALDO-EDIT       PIC -(10)9.99.
+       01 FRA-SALDO-TXT    PIC X(15).
+       01 TIL-SALDO-TXT    PIC X(15).
+       01 OPDATER-SALDO-TXT PIC X(15).
+
+       01 TRIM-LINJE       PIC X(200).
+       01 LINJE            PIC X(200).
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 FRA-FUNDET       PIC X VALUE "N".
+          88 FRA-EXISTERER VALUE "Y".
+       01 TIL-FUNDET       PIC X VALUE "N".
+          88 TIL-EXISTERER VALUE "Y".
+
+       01 FRA-SPAERRET-FLAG PIC X VALUE "N".
+          88 FRA-SPAERRET   VALUE "Y".
+       01 TIL-SPAERRET-FLAG PIC X VALUE "N".
+          88 TIL-SPAERRET   VALUE "Y".
+       01 FRA-LUKKET-FLAG  PIC X VALUE "N".
+          88 FRA-LUKKET     VALUE "Y".
+       01 TIL-LUKKET-FLAG  PIC X VALUE "N".
+          88 TIL-LUKKET     VALUE "Y".
+
+       01 OVERFOERSEL-OK   PIC X VALUE "N".
+          88 OVERFOERSEL-GODKENDT VALUE "Y".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "OVERFOER".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== OVERFOER MELLEM KONTI ===".
+           DISPLAY "Fra Konto-ID: " WITH NO ADVANCING.
+           ACCEPT FRA-KONTO-ID.
+           DISPLAY "Til Konto-ID: " WITH NO ADVANCING.
+           ACCEPT TIL-KONTO-ID.
+           DISPLAY "Beloeb: " WITH NO ADVANCING.
+           ACCEPT BELOEB-TXT.
+           MOVE FUNCTION NUMVAL(BELOEB-TXT) TO BELOEB
+
+           MOVE "N" TO OVERFOERSEL-OK
+           IF FUNCTION NUMVAL(FRA-KONTO-ID) =
+               FUNCTION NUMVAL(TIL-KONTO-ID)
+               DISPLAY "Afvist: fra- og til-konto er samme konto."
+           ELSE
+               IF BELOEB NOT > 0
+                   DISPLAY "Afvist: beloeb skal vaere positivt."
+               ELSE
+                   PERFORM FIND-KONTI
+                   IF NOT FRA-EXISTERER
+                       DISPLAY "Afvist: fra-konto "
+                           FUNCTION TRIM(FRA-KONTO-ID)
+                           " findes ikke."
+                   ELSE
+                       IF NOT TIL-EXISTERER
+                           DISPLAY "Afvist: til-konto "
+                               FUNCTION TRIM(TIL-KONTO-ID)
+                               " findes ikke."
+                       ELSE
+                           IF FRA-SPAERRET
+                               DISPLAY "Afvist: fra-konto "
+                                   FUNCTION TRIM(FRA-KONTO-ID)
+                                   " er spaerret."
+                           ELSE
+                           IF FRA-LUKKET
+                               DISPLAY "Afvist: fra-konto "
+                                   FUNCTION TRIM(FRA-KONTO-ID)
+                                   " er lukket."
+                           ELSE
+                               IF TIL-SPAERRET
+                                   DISPLAY "Afvist: til-konto "
+                                       FUNCTION TRIM(TIL-KONTO-ID)
+                                       " er spaerret."
+                               ELSE
+                               IF TIL-LUKKET
+                                   DISPLAY "Afvist: til-konto "
+                                       FUNCTION TRIM(TIL-KONTO-ID)
+                                       " er lukket."
+                               ELSE
+                                   IF (FRA-SALDO - BELOEB) <
+                                       (0 - FRA-OVERTRAEK)
+                                       DISPLAY "Afvist: ikke "
+                                           "tilstraekkelig saldo paa "
+                                           "fra-konto (overtraeks"
+                                           "graense overskredet)."
+                                   ELSE
+                                       SET OVERFOERSEL-GODKENDT TO TRUE
+                                   END-IF
+                               END-IF
+                               END-IF
+                           END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF OVERFOERSEL-GODKENDT
+               CALL "VALUTAKURS" USING FRA-KONTO-VALUTA TIL-KONTO-VALUTA
+                   BELOEB BELOEB-KONVERTERET VALUTAKURS-RETUR
+               IF VALUTAKURS-RETUR NOT = 0
+                   DISPLAY "Afvist: ukendt valutakode - overfoersel "
+                       "mellem " FUNCTION TRIM(FRA-KONTO-VALUTA)
+                       " og " FUNCTION TRIM(TIL-KONTO-VALUTA)
+                       " kan ikke kursomregnes."
+                   MOVE "N" TO OVERFOERSEL-OK
+               ELSE
+                   MOVE BELOEB-KONVERTERET TO BELOEB-KONV-EDIT
+                   MOVE FUNCTION TRIM(BELOEB-KONV-EDIT)
+                       TO BELOEB-KONV-TXT
+                   SUBTRACT BELOEB FROM FRA-SALDO GIVING FRA-SALDO-NY
+                   ADD BELOEB-KONVERTERET TO TIL-SALDO
+                       GIVING TIL-SALDO-NY
+                   PERFORM REWRITE-KONTI
+                   PERFORM SKRIV-HISTORIK
+                   IF FUNCTION TRIM(FRA-KONTO-VALUTA) =
+                       FUNCTION TRIM(TIL-KONTO-VALUTA)
+                       DISPLAY "Overfoert " FUNCTION TRIM(BELOEB-TXT)
+                           " fra " FUNCTION TRIM(FRA-KONTO-ID)
+                           " til " FUNCTION TRIM(TIL-KONTO-ID)
+                   ELSE
+                       DISPLAY "Overfoert " FUNCTION TRIM(BELOEB-TXT)
+                           " " FUNCTION TRIM(FRA-KONTO-VALUTA)
+                           " fra " FUNCTION TRIM(FRA-KONTO-ID)
+                           " til " FUNCTION TRIM(TIL-KONTO-ID)
+                           " (krediteret "
+                           FUNCTION TRIM(TIL-KONTO-VALUTA) " beloeb)"
+                   END-IF
+               END-IF
+           END-IF
+
+           IF OVERFOERSEL-GODKENDT
+               MOVE 0 TO RETUR
+           ELSE
+               MOVE 1 TO RETUR
+           END-IF
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       FIND-KONTI.
+           MOVE "N" TO FRA-FUNDET
+           MOVE "N" TO TIL-FUNDET
+           MOVE "N" TO FRA-SPAERRET-FLAG
+           MOVE "N" TO TIL-SPAERRET-FLAG
+           MOVE "N" TO FRA-LUKKET-FLAG
+           MOVE "N" TO TIL-LUKKET-FLAG
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT1) =
+                               FUNCTION NUMVAL(FRA-KONTO-ID)
+                               SET FRA-EXISTERER TO TRUE
+                               MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO FRA-SALDO
+                               MOVE FUNCTION TRIM(KONTO-FELT5)
+                                   TO FRA-KONTO-VALUTA
+                               MOVE FUNCTION NUMVAL(KONTO-FELT7)
+                                   TO FRA-OVERTRAEK
+                               IF KONTO-FELT6 = "J" OR KONTO-FELT6 = "j"
+                                   SET FRA-SPAERRET TO TRUE
+                               END-IF
+                               IF KONTO-FELT9 = "J" OR KONTO-FELT9 = "j"
+                                   SET FRA-LUKKET TO TRUE
+                               END-IF
+                           END-IF
+                           IF FUNCTION NUMVAL(KONTO-FELT1) =
+                               FUNCTION NUMVAL(TIL-KONTO-ID)
+                               SET TIL-EXISTERER TO TRUE
+                               MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO TIL-SALDO
+                               MOVE FUNCTION TRIM(KONTO-FELT5)
+                                   TO TIL-KONTO-VALUTA
+                               IF KONTO-FELT6 = "J" OR KONTO-FELT6 = "j"
+                                   SET TIL-SPAERRET TO TRUE
+                               END-IF
+                               IF KONTO-FELT9 = "J" OR KONTO-FELT9 = "j"
+                                   SET TIL-LUKKET TO TRUE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL.
+
+       REWRITE-KONTI.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           OPEN OUTPUT TEMPFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(KONTO-LINJE) TO TRIM-LINJE
+                       IF TRIM-LINJE NOT = SPACES
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT1) =
+                               FUNCTION NUMVAL(FRA-KONTO-ID)
+                               MOVE FRA-SALDO-NY TO SALDO-EDIT
+                               MOVE FUNCTION TRIM(SALDO-EDIT)
+                                   TO FRA-SALDO-TXT
+                               MOVE FRA-SALDO-TXT TO OPDATER-SALDO-TXT
+                               PERFORM SKRIV-KONTOLINJE
+                           ELSE
+                               IF FUNCTION NUMVAL(KONTO-FELT1) =
+                                   FUNCTION NUMVAL(TIL-KONTO-ID)
+                                   MOVE TIL-SALDO-NY TO SALDO-EDIT
+                                   MOVE FUNCTION TRIM(SALDO-EDIT)
+                                       TO TIL-SALDO-TXT
+                                   MOVE TIL-SALDO-TXT
+                                       TO OPDATER-SALDO-TXT
+                                   PERFORM SKRIV-KONTOLINJE
+                               ELSE
+                                   WRITE TEMP-LINJE FROM KONTO-LINJE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL
+           CLOSE TEMPFIL
+           MOVE "S" TO FS-HANDLING
+           MOVE "konti_tmp.txt" TO FS-KILDE
+           MOVE "konti.txt" TO FS-MAAL
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+               FS-RETUR.
+
+       SKRIV-KONTOLINJE.
+           MOVE ALL SPACES TO LINJE
+           STRING
+               FUNCTION TRIM(KONTO-FELT1) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT2) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT3) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(OPDATER-SALDO-TXT) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT5) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT6) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT7) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT8) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT9) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT10) DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+           WRITE TEMP-LINJE FROM LINJE.
+
+       SKRIV-HISTORIK.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO HIST-FELT2
+           STRING
+               NU-AAR DELIMITED BY SIZE
+               "-"
+               NU-MAANED DELIMITED BY SIZE
+               "-"
+               NU-DAG DELIMITED BY SIZE
+               INTO HIST-FELT2
+           END-STRING
+
+           MOVE FUNCTION TRIM(FRA-KONTO-ID) TO HIST-FELT1
+           MOVE "OVERF-UD" TO HIST-FELT3
+           MOVE FUNCTION TRIM(BELOEB-TXT) TO HIST-FELT4
+           MOVE FUNCTION TRIM(FRA-SALDO-TXT) TO HIST-FELT5
+           PERFORM SKRIV-HIST-LINJE
+
+           MOVE FUNCTION TRIM(TIL-KONTO-ID) TO HIST-FELT1
+           MOVE "OVERF-IND" TO HIST-FELT3
+           MOVE FUNCTION TRIM(BELOEB-KONV-TXT) TO HIST-FELT4
+           MOVE FUNCTION TRIM(TIL-SALDO-TXT) TO HIST-FELT5
+           PERFORM SKRIV-HIST-LINJE.
+
+       SKRIV-HIST-LINJE.
+           MOVE ALL SPACES TO LINJE
+           STRING
+               FUNCTION TRIM(HIST-FELT1) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT2) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT3) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT4) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT5) DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+      * kontohistorik.txt findes maaske ikke endnu paa en frisk
+      * installation - samme status-35-fald-tilbage som LOGTRANS
+      * bruger for transaktion.log.
+           OPEN EXTEND HISTORIKFIL
+           IF HISTORIKFIL-STATUS = "35"
+               OPEN OUTPUT HISTORIKFIL
+           END-IF
+           WRITE HIST-LINJE FROM LINJE
+           CLOSE HISTORIKFIL.
