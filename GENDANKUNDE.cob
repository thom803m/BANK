@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GENDANKUNDE.
+
+      *> Gendanner kunder.txt fra den seneste sikkerhedskopi taget af
+      *> OPRETKUNDE/SLETKUNDE's BACKUP-KUNDEFIL-paragraf. Navnet paa
+      *> den seneste sikkerhedskopi er gemt i kunder_seneste_backup.txt
+      *> (samme lille pegefils-idé som LAES-CHECKPOINT/SKRIV-CHECKPOINT
+      *> bruger til batch-genstart). Kopierer sikkerhedskopien tilbage
+      *> over kunder.txt via FILSKIFT's "C"-handling, saa selve
+      *> sikkerhedskopien bevares til senere brug.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BAKPEGERFIL ASSIGN TO "kunder_seneste_backup.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BAKPEGERFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD BAKPEGERFIL.
+       01 BAKPEGER-LINJE  PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 BACKUP-NAVN      PIC X(100).
+       01 BAKPEGERFIL-STATUS PIC XX.
+
+       01 BEKRAEFT-GENDAN  PIC X VALUE "N".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "GENDANKUNDE".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== GENDANKUNDE: Gendan kunder.txt fra "
+               "seneste backup ===".
+
+           MOVE SPACES TO BACKUP-NAVN
+           OPEN INPUT BAKPEGERFIL
+           IF BAKPEGERFIL-STATUS = "35"
+               DISPLAY "Ingen sikkerhedskopi registreret - intet at "
+                   "gendanne."
+               MOVE 1 TO RETUR
+           ELSE
+               READ BAKPEGERFIL
+                   AT END
+                       DISPLAY "Pegefilen er tom - intet at gendanne."
+                       MOVE 1 TO RETUR
+                   NOT AT END
+                       MOVE BAKPEGER-LINJE TO BACKUP-NAVN
+               END-READ
+               CLOSE BAKPEGERFIL
+
+               IF FUNCTION TRIM(BACKUP-NAVN) NOT = SPACES
+                   DISPLAY "Seneste sikkerhedskopi: "
+                       FUNCTION TRIM(BACKUP-NAVN)
+                   DISPLAY "Gendan kunder.txt herfra - alle "
+                       "aendringer siden backup gaar tabt (J/N): "
+                       WITH NO ADVANCING
+                   ACCEPT BEKRAEFT-GENDAN
+                   IF BEKRAEFT-GENDAN = "J" OR BEKRAEFT-GENDAN = "j"
+                       MOVE "C" TO FS-HANDLING
+                       MOVE FUNCTION TRIM(BACKUP-NAVN) TO FS-KILDE
+                       MOVE "kunder.txt" TO FS-MAAL
+                       CALL "FILSKIFT" USING FS-HANDLING FS-KILDE
+                           FS-MAAL FS-RETUR
+                       IF FS-RETUR = 0
+                           DISPLAY "kunder.txt er gendannet fra "
+                               FUNCTION TRIM(BACKUP-NAVN) "."
+                           MOVE 0 TO RETUR
+                       ELSE
+                           DISPLAY "Fejl: kunne ikke gendanne - "
+                               "sikkerhedskopien findes maaske ikke "
+                               "laengere."
+                           MOVE 1 TO RETUR
+                       END-IF
+                   ELSE
+                       DISPLAY "Gendannelse annulleret."
+                       MOVE 1 TO RETUR
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
