@@ -0,0 +1,296 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MAANEDSUDTOG.
+
+      *> Batchkoersel der genererer maanedlige kontoudtog for alle
+      *> kunder. For hver kunde (sekventiel laesning af KUNDEFIL, som
+      *> i LISTEKUNDER) slaas alle konti op i konti.txt (samme
+      *> genaabn-og-scan moenster som KONTROL's COUNT-KONTI-FOR-KUNDE),
+      *> og for hver konto udskrives dens fulde historik fra
+      *> kontohistorik.txt (samme filter som VISHISTORIK). Resultatet
+      *> skrives som et print-image til udtog.txt i stedet for skaermen.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORIKFIL ASSIGN TO "kontohistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIKFIL-STATUS.
+           SELECT UDTOGFIL ASSIGN TO "udtog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINTFIL ASSIGN TO "maanedsudtog.ckpt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD HISTORIKFIL.
+       01 HIST-LINJE       PIC X(200).
+
+       FD UDTOGFIL.
+       01 UDTOG-LINJE      PIC X(200).
+
+       FD CHECKPOINTFIL.
+       01 CKPT-LINJE       PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+       COPY "KONTOHISTREC.cpy".
+
+       01 KUNDEFIL-STATUS      PIC XX.
+       01 CKPT-STATUS          PIC XX.
+       01 HISTORIKFIL-STATUS   PIC XX.
+       01 SENESTE-ID           PIC 9(5) VALUE 0.
+       01 ANTAL-SIDEN-CKPT     PIC 9(3) VALUE 0.
+
+       01 FS-HANDLING          PIC X.
+       01 FS-KILDE             PIC X(100).
+       01 FS-MAAL              PIC X(100).
+       01 FS-RETUR             PIC 9.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 ANTAL-KONTI      PIC 9(5) VALUE 0.
+       01 ANTAL-KUNDER     PIC 9(5) VALUE 0.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "MAANEDSUDTOG".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== MAANEDSUDTOG: Genererer kontoudtog ===".
+
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE 0 TO ANTAL-KUNDER
+
+           PERFORM LAES-CHECKPOINT
+           IF SENESTE-ID > 0
+               DISPLAY "Genstart fra checkpoint - springer kunder "
+                   "til og med " SENESTE-ID " over."
+               OPEN EXTEND UDTOGFIL
+           ELSE
+               OPEN OUTPUT UDTOGFIL
+               MOVE ALL SPACES TO UDTOG-LINJE
+               STRING "KONTOUDTOG - dannet " DELIMITED BY SIZE
+                   NU-AAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+                   NU-MAANED DELIMITED BY SIZE "-" DELIMITED BY SIZE
+                   NU-DAG DELIMITED BY SIZE
+                   INTO UDTOG-LINJE
+               END-STRING
+               WRITE UDTOG-LINJE
+           END-IF
+
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO ANTAL-SIDEN-CKPT
+           MOVE 0 TO RETUR
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS = "35"
+               CLOSE KUNDEFIL
+               CLOSE UDTOGFIL
+               DISPLAY "kunder.txt ikke fundet - kontoudtog kan "
+                   "ikke dannes."
+               MOVE 1 TO RETUR
+           ELSE
+           PERFORM UNTIL EOF
+               READ KUNDEFIL NEXT RECORD
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION NUMVAL(FELT-ID) > SENESTE-ID
+                           PERFORM SKRIV-KUNDE-UDTOG
+                           ADD 1 TO ANTAL-KUNDER
+                           MOVE FUNCTION NUMVAL(FELT-ID) TO SENESTE-ID
+                           PERFORM SKRIV-CHECKPOINT
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEFIL
+
+           CLOSE UDTOGFIL
+
+           PERFORM SLET-CHECKPOINT
+
+           DISPLAY "Kontoudtog dannet for " ANTAL-KUNDER
+               " kunder i udtog.txt"
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       LAES-CHECKPOINT.
+           MOVE 0 TO SENESTE-ID
+           OPEN INPUT CHECKPOINTFIL
+           IF CKPT-STATUS = "00"
+               READ CHECKPOINTFIL
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(CKPT-LINJE) TO SENESTE-ID
+               END-READ
+               CLOSE CHECKPOINTFIL
+           ELSE
+               CLOSE CHECKPOINTFIL
+           END-IF.
+
+       SKRIV-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINTFIL
+           MOVE SENESTE-ID TO CKPT-LINJE
+           WRITE CKPT-LINJE
+           CLOSE CHECKPOINTFIL.
+
+       SLET-CHECKPOINT.
+           MOVE "D" TO FS-HANDLING
+           MOVE "maanedsudtog.ckpt" TO FS-KILDE
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL FS-RETUR.
+
+       SKRIV-KUNDE-UDTOG.
+           MOVE ALL SPACES TO UDTOG-LINJE
+           STRING "----------------------------------------"
+               INTO UDTOG-LINJE
+           END-STRING
+           WRITE UDTOG-LINJE
+
+           MOVE ALL SPACES TO UDTOG-LINJE
+           STRING "Kunde " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-ID) DELIMITED BY SIZE
+               "  " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-FORNAVN) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-EFTERNAVN) DELIMITED BY SIZE
+               INTO UDTOG-LINJE
+           END-STRING
+           WRITE UDTOG-LINJE
+
+           MOVE ALL SPACES TO UDTOG-LINJE
+           STRING FUNCTION TRIM(FELT-ADRESSE) DELIMITED BY SIZE
+               ", " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-POSTNR) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(FELT-BY) DELIMITED BY SIZE
+               INTO UDTOG-LINJE
+           END-STRING
+           WRITE UDTOG-LINJE
+
+           MOVE 0 TO ANTAL-KONTI
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT2) =
+                               FUNCTION NUMVAL(FELT-ID)
+                               OR (FUNCTION TRIM(KONTO-FELT8) NOT =
+                                   SPACES AND
+                                   FUNCTION NUMVAL(KONTO-FELT8) =
+                                   FUNCTION NUMVAL(FELT-ID))
+                               PERFORM SKRIV-KONTO-UDTOG
+                               ADD 1 TO ANTAL-KONTI
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL
+
+           IF ANTAL-KONTI = 0
+               MOVE ALL SPACES TO UDTOG-LINJE
+               STRING "  Ingen konti registreret." INTO UDTOG-LINJE
+               END-STRING
+               WRITE UDTOG-LINJE
+           END-IF.
+
+       SKRIV-KONTO-UDTOG.
+           MOVE ALL SPACES TO UDTOG-LINJE
+           STRING "  Konto " DELIMITED BY SIZE
+               FUNCTION TRIM(KONTO-FELT1) DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(KONTO-FELT3) DELIMITED BY SIZE
+               ")  Saldo: " DELIMITED BY SIZE
+               FUNCTION TRIM(KONTO-FELT4) DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               FUNCTION TRIM(KONTO-FELT5) DELIMITED BY SIZE
+               INTO UDTOG-LINJE
+           END-STRING
+           WRITE UDTOG-LINJE
+
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT HISTORIKFIL
+      * kontohistorik.txt findes maaske ikke endnu paa en frisk
+      * installation - status 35 behandles som "ingen posteringer",
+      * saa udtoget blot ikke faar nogen historiklinjer for kontoen.
+           IF HISTORIKFIL-STATUS NOT = "35"
+               PERFORM UNTIL EOF
+                   READ HISTORIKFIL
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION
+                           LENGTH(FUNCTION TRIM(HIST-LINJE)) > 0
+                               UNSTRING HIST-LINJE
+                                   DELIMITED BY ";"
+                                   INTO HIST-FELT1 HIST-FELT2 HIST-FELT3
+                                        HIST-FELT4 HIST-FELT5
+                               IF FUNCTION NUMVAL(HIST-FELT1) =
+                                   FUNCTION NUMVAL(KONTO-FELT1)
+                                   MOVE ALL SPACES TO UDTOG-LINJE
+                                   STRING "    " DELIMITED BY SIZE
+                                       FUNCTION TRIM(HIST-FELT2)
+                                           DELIMITED BY SIZE
+                                       "  " DELIMITED BY SIZE
+                                       FUNCTION TRIM(HIST-FELT3)
+                                           DELIMITED BY SIZE
+                                       "  " DELIMITED BY SIZE
+                                       FUNCTION TRIM(HIST-FELT4)
+                                           DELIMITED BY SIZE
+                                       "  Ny saldo: " DELIMITED BY SIZE
+                                       FUNCTION TRIM(HIST-FELT5)
+                                           DELIMITED BY SIZE
+                                       INTO UDTOG-LINJE
+                                   END-STRING
+                                   WRITE UDTOG-LINJE
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIKFIL
+           END-IF.
