@@ -0,0 +1,223 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPRETKONTO.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTOFIL-STATUS.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE PIC X(200).
+
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+
+       01 KUNDEFIL-STATUS PIC XX.
+       01 KONTOFIL-STATUS PIC XX.
+
+       01 LAST-ID         PIC 9(5) VALUE 0.
+       01 NEW-ID          PIC 9(5).
+
+       01 NY-KUNDE-ID     PIC X(10).
+       01 NY-TYPE         PIC X(20).
+       01 NY-SALDO        PIC X(15).
+       01 NY-VALUTA       PIC X(5).
+       01 NY-OVERTRAEK    PIC X(15).
+       01 NY-KUNDE-ID2    PIC X(10).
+
+       01 KUNDE-FUNDET    PIC X VALUE "N".
+          88 KUNDE-EXISTERER   VALUE "Y".
+          88 KUNDE-IKKE-FUNDET VALUE "N".
+
+       01 MEDEJER-FUNDET  PIC X VALUE "N".
+          88 MEDEJER-EXISTERER   VALUE "Y".
+          88 MEDEJER-IKKE-FUNDET VALUE "N".
+
+       01 EOF-FLAG PIC X VALUE "N".
+          88 EOF     VALUE "Y".
+          88 NOT-EOF VALUE "N".
+
+       01 LINJE PIC X(200).
+
+       01 LT-PROGRAM      PIC X(20) VALUE "OPRETKONTO".
+       01 LT-HAENDELSE    PIC X(10).
+       01 LT-RC           PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== Opret ny konto ===".
+
+           DISPLAY "Kunde-ID: " WITH NO ADVANCING.
+           ACCEPT NY-KUNDE-ID.
+
+           DISPLAY "Type (f.eks. LOEN, OPSPARING): " WITH NO ADVANCING.
+           ACCEPT NY-TYPE.
+
+           DISPLAY "Startsaldo: " WITH NO ADVANCING.
+           ACCEPT NY-SALDO.
+
+           DISPLAY "Valuta (f.eks. DKK): " WITH NO ADVANCING.
+           ACCEPT NY-VALUTA.
+
+           DISPLAY "Overtraeksgraense (0 hvis ingen): "
+               WITH NO ADVANCING.
+           ACCEPT NY-OVERTRAEK.
+
+           DISPLAY "Medejer Kunde-ID (blank hvis ingen): "
+               WITH NO ADVANCING.
+           ACCEPT NY-KUNDE-ID2.
+
+      * Valider at Kunde-ID findes i KUNDEFIL - direkte READ paa noeglen
+           MOVE "N" TO KUNDE-FUNDET
+
+           OPEN INPUT KUNDEFIL
+           MOVE FUNCTION NUMVAL(NY-KUNDE-ID) TO FELT-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET KUNDE-EXISTERER TO TRUE
+           END-READ
+           CLOSE KUNDEFIL
+
+           IF KUNDE-IKKE-FUNDET
+               DISPLAY "Afvist: Kunde-ID "
+                   FUNCTION TRIM(NY-KUNDE-ID)
+                   " findes ikke i kunder.txt."
+               MOVE 1 TO RETUR
+               MOVE "SLUT" TO LT-HAENDELSE
+               MOVE RETUR TO LT-RC
+               CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+                   OPERATOR-ID
+               EXIT PROGRAM
+           END-IF
+
+      * Valider evt. medejer paa samme maade, hvis angivet
+           IF FUNCTION TRIM(NY-KUNDE-ID2) NOT = SPACES
+               MOVE "N" TO MEDEJER-FUNDET
+               OPEN INPUT KUNDEFIL
+               MOVE FUNCTION NUMVAL(NY-KUNDE-ID2) TO FELT-ID
+               READ KUNDEFIL
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       SET MEDEJER-EXISTERER TO TRUE
+               END-READ
+               CLOSE KUNDEFIL
+
+               IF MEDEJER-IKKE-FUNDET
+                   DISPLAY "Afvist: medejer Kunde-ID "
+                       FUNCTION TRIM(NY-KUNDE-ID2)
+                       " findes ikke i kunder.txt."
+                   MOVE 1 TO RETUR
+                   MOVE "SLUT" TO LT-HAENDELSE
+                   MOVE RETUR TO LT-RC
+                   CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+                       OPERATOR-ID
+                   EXIT PROGRAM
+               END-IF
+           END-IF
+
+      * Find seneste Konto-ID - konti.txt findes maaske ikke endnu paa
+      * en frisk installation, saa status 35 behandles som "ingen
+      * konti endnu" (LAST-ID = 0), samme moenster som
+      * RENTEBATCH's SIKR-RENTEFIL og VALUTAKURS's SIKR-VALUTAFIL
+      * allerede bruger for deres tabelfiler.
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           IF KONTOFIL-STATUS = "35"
+               MOVE 0 TO LAST-ID
+           ELSE
+               PERFORM UNTIL EOF
+                   READ KONTOFIL
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION
+                           LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                               UNSTRING KONTO-LINJE
+                                   DELIMITED BY ";"
+                                   INTO KONTO-FELT1 KONTO-FELT2
+                                        KONTO-FELT3 KONTO-FELT4
+                                        KONTO-FELT5
+                                        KONTO-FELT6
+                                        KONTO-FELT7
+                                        KONTO-FELT8
+                                        KONTO-FELT9
+                                        KONTO-FELT10
+
+                               IF FUNCTION NUMVAL(KONTO-FELT1) > LAST-ID
+                                   MOVE FUNCTION NUMVAL(KONTO-FELT1)
+                                       TO LAST-ID
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE KONTOFIL
+           END-IF
+
+      * Beregn nyt ID
+           ADD 1 TO LAST-ID
+           MOVE LAST-ID TO NEW-ID
+
+      * Konstruer linjen
+           MOVE ALL SPACES TO LINJE
+
+           STRING
+               FUNCTION TRIM(NEW-ID) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(NY-KUNDE-ID) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(NY-TYPE) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(NY-SALDO) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(NY-VALUTA) DELIMITED BY SIZE
+               ";"
+               "N" DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(NY-OVERTRAEK) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(NY-KUNDE-ID2) DELIMITED BY SIZE
+               ";"
+               "N" DELIMITED BY SIZE
+               ";"
+               " " DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+
+      * Skriv til fil (opret den hvis den ikke findes endnu)
+           OPEN EXTEND KONTOFIL
+           IF KONTOFIL-STATUS = "35"
+               OPEN OUTPUT KONTOFIL
+           END-IF
+           WRITE KONTO-LINJE FROM LINJE
+           CLOSE KONTOFIL
+
+           DISPLAY "Konto oprettet! ID: " FUNCTION TRIM(NEW-ID)
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
