@@ -0,0 +1,293 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INDSATHAEV.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMPFIL ASSIGN TO "konti_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORIKFIL ASSIGN TO "kontohistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIKFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD TEMPFIL.
+       01 TEMP-LINJE       PIC X(200).
+
+       FD HISTORIKFIL.
+       01 HIST-LINJE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+       COPY "KONTOHISTREC.cpy".
+
+       01 HISTORIKFIL-STATUS PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+
+       01 SØGE-KONTO-ID    PIC X(10).
+       01 BEVAEGELSE       PIC X.
+          88 ER-INDSAT     VALUE "I" "i".
+          88 ER-HAEV       VALUE "H" "h".
+
+       01 BELOEB-TXT       PIC X(15).
+       01 BELOEB           PIC S9(11)V99.
+       01 SALDO-NU         PIC S9(11)V99.
+       01 SALDO-NY         PIC S9(11)V99.
+       01 KONTO-OVERTRAEK  PIC S9(11)V99.
+       01 SALDO-NY-EDIT    PIC -(10)9.99.
+       01 SALDO-NY-TXT     PIC X(15).
+
+       01 TRIM-LINJE       PIC X(200).
+       01 LINJE            PIC X(200).
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 KONTO-FUNDET     PIC X VALUE "N".
+          88 KONTO-EXISTERER   VALUE "Y".
+          88 KONTO-IKKE-FUNDET VALUE "N".
+
+       01 POSTERING-GODKENDT PIC X VALUE "N".
+          88 ER-GODKENDT     VALUE "J".
+          88 ER-AFVIST       VALUE "N".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "INDSATHAEV".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR PIC 9.
+       01 OPERATOR-ID       PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== INDSAT / HAEV ===".
+           DISPLAY "Indtast Konto-ID: " WITH NO ADVANCING.
+           ACCEPT SØGE-KONTO-ID.
+
+           DISPLAY "Indsaettelse (I) eller haevning (H): "
+               WITH NO ADVANCING.
+           ACCEPT BEVAEGELSE.
+
+           DISPLAY "Beloeb: " WITH NO ADVANCING.
+           ACCEPT BELOEB-TXT.
+           MOVE FUNCTION NUMVAL(BELOEB-TXT) TO BELOEB.
+
+           MOVE "N" TO KONTO-FUNDET
+           MOVE "N" TO EOF-FLAG
+
+           OPEN INPUT KONTOFIL
+           OPEN OUTPUT TEMPFIL
+
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       MOVE FUNCTION TRIM(KONTO-LINJE) TO TRIM-LINJE
+                       IF TRIM-LINJE NOT = SPACES
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+
+                           IF FUNCTION NUMVAL(KONTO-FELT1) =
+                               FUNCTION NUMVAL(SØGE-KONTO-ID)
+                               SET KONTO-EXISTERER TO TRUE
+                               MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO SALDO-NU
+                               MOVE FUNCTION NUMVAL(KONTO-FELT7)
+                                   TO KONTO-OVERTRAEK
+                               MOVE "J" TO POSTERING-GODKENDT
+
+                               IF KONTO-FELT6 = "J" OR KONTO-FELT6 = "j"
+                                   DISPLAY "Afvist: konto "
+                                       FUNCTION TRIM(SØGE-KONTO-ID)
+                                       " er spaerret."
+                                   MOVE SALDO-NU TO SALDO-NY
+                                   MOVE "N" TO POSTERING-GODKENDT
+                               ELSE
+                               IF KONTO-FELT9 = "J" OR KONTO-FELT9 = "j"
+                                   DISPLAY "Afvist: konto "
+                                       FUNCTION TRIM(SØGE-KONTO-ID)
+                                       " er lukket."
+                                   MOVE SALDO-NU TO SALDO-NY
+                                   MOVE "N" TO POSTERING-GODKENDT
+                               ELSE
+                                   IF ER-INDSAT
+                                       ADD BELOEB TO SALDO-NU
+                                           GIVING SALDO-NY
+                                   ELSE
+                                       IF ER-HAEV
+                                           SUBTRACT BELOEB FROM SALDO-NU
+                                               GIVING SALDO-NY
+                                       ELSE
+                                           DISPLAY "Ugyldig bevaegelse "
+                                               "- ingen aendring "
+                                               "foretaget."
+                                           MOVE SALDO-NU TO SALDO-NY
+                                           MOVE "N" TO
+                                               POSTERING-GODKENDT
+                                       END-IF
+                                   END-IF
+
+                                   IF ER-HAEV AND
+                                       SALDO-NY < (0 - KONTO-OVERTRAEK)
+                                       DISPLAY "Afvist: "
+                                           "ikke tilstraekkelig saldo "
+                                           "(overtraeksgraense "
+                                           "overskredet)."
+                                       MOVE SALDO-NU TO SALDO-NY
+                                       MOVE "N" TO POSTERING-GODKENDT
+                                   END-IF
+                               END-IF
+                               END-IF
+
+                               MOVE SALDO-NY TO SALDO-NY-EDIT
+                               MOVE FUNCTION TRIM(SALDO-NY-EDIT)
+                                   TO SALDO-NY-TXT
+                               MOVE ALL SPACES TO LINJE
+                               STRING
+                                   FUNCTION TRIM(KONTO-FELT1)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT2)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT3)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(SALDO-NY-TXT)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT5)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT6)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT7)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT8)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT9)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT10)
+                                       DELIMITED BY SIZE
+                                   INTO LINJE
+                               END-STRING
+                               WRITE TEMP-LINJE FROM LINJE
+                           ELSE
+                               WRITE TEMP-LINJE FROM KONTO-LINJE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           CLOSE KONTOFIL
+           CLOSE TEMPFIL
+
+           IF KONTO-EXISTERER
+               MOVE "S" TO FS-HANDLING
+               MOVE "konti_tmp.txt" TO FS-KILDE
+               MOVE "konti.txt" TO FS-MAAL
+               CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+                   FS-RETUR
+               IF ER-GODKENDT
+                   DISPLAY "Konto " FUNCTION TRIM(SØGE-KONTO-ID)
+                       " opdateret. Ny saldo: "
+                       FUNCTION TRIM(SALDO-NY-TXT)
+                   PERFORM SKRIV-HISTORIK
+                   MOVE 0 TO RETUR
+               ELSE
+                   MOVE 1 TO RETUR
+               END-IF
+           ELSE
+               DISPLAY "Ingen konto med ID "
+                   FUNCTION TRIM(SØGE-KONTO-ID) " blev fundet."
+               MOVE "D" TO FS-HANDLING
+               MOVE "konti_tmp.txt" TO FS-KILDE
+               CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+                   FS-RETUR
+               MOVE 1 TO RETUR
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       SKRIV-HISTORIK.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO HIST-FELT2
+           STRING
+               NU-AAR DELIMITED BY SIZE
+               "-"
+               NU-MAANED DELIMITED BY SIZE
+               "-"
+               NU-DAG DELIMITED BY SIZE
+               INTO HIST-FELT2
+           END-STRING
+
+           MOVE FUNCTION TRIM(SØGE-KONTO-ID) TO HIST-FELT1
+           IF ER-INDSAT
+               MOVE "INDSAT" TO HIST-FELT3
+           ELSE
+               MOVE "HAEV" TO HIST-FELT3
+           END-IF
+           MOVE FUNCTION TRIM(BELOEB-TXT) TO HIST-FELT4
+           MOVE FUNCTION TRIM(SALDO-NY-TXT) TO HIST-FELT5
+
+           MOVE ALL SPACES TO LINJE
+           STRING
+               FUNCTION TRIM(HIST-FELT1) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT2) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT3) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT4) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(HIST-FELT5) DELIMITED BY SIZE
+               INTO LINJE
+           END-STRING
+
+      * kontohistorik.txt findes maaske ikke endnu paa en frisk
+      * installation - samme status-35-fald-tilbage som LOGTRANS
+      * bruger for transaktion.log.
+           OPEN EXTEND HISTORIKFIL
+           IF HISTORIKFIL-STATUS = "35"
+               OPEN OUTPUT HISTORIKFIL
+           END-IF
+           WRITE HIST-LINJE FROM LINJE
+           CLOSE HISTORIKFIL.
