@@ -5,86 +5,268 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT BAKPEGERFIL ASSIGN TO "kunder_seneste_backup.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD KUNDEFIL.
-       01 KUNDE-LINJE PIC X(200).
+       COPY "KUNDEREC.cpy".
+
+       FD BAKPEGERFIL.
+       01 BAKPEGER-LINJE  PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01 FELT-ID        PIC X(10).
-       01 FELT-FORNAVN   PIC X(50).
-       01 FELT-EFTERNAVN PIC X(50).
+       01 KUNDEFIL-STATUS PIC XX.
 
        01 LAST-ID        PIC 9(5) VALUE 0.
        01 NEW-ID         PIC 9(5).
+       01 HOEJESTE-ID    PIC 9(5) VALUE 99999.
 
        01 NY-FORNAVN     PIC X(50).
        01 NY-EFTERNAVN   PIC X(50).
+       01 NY-ADRESSE     PIC X(60).
+       01 NY-POSTNR      PIC X(10).
+       01 NY-BY          PIC X(30).
+       01 NY-TELEFON     PIC X(20).
+       01 NY-EMAIL       PIC X(50).
+       01 NY-CPR         PIC X(11).
+
+       01 NAVN-GYLDIGT   PIC X VALUE "N".
+          88 NAVN-ER-GYLDIGT VALUE "Y".
+       01 NAVN-SEMIKOLON PIC 9(3) VALUE 0.
+
+       01 EOF-FLAG       PIC X VALUE "N".
+          88 EOF         VALUE "Y".
+          88 NOT-EOF     VALUE "N".
+
+       01 DUBLET-FUNDET  PIC X VALUE "N".
+          88 ER-DUBLET    VALUE "Y".
+       01 DUBLET-ID       PIC 9(5).
+       01 FORTSAET-ALLIGEVEL PIC X VALUE "N".
+
+       01 LT-PROGRAM     PIC X(20) VALUE "OPRETKUNDE".
+       01 LT-HAENDELSE   PIC X(10).
+       01 LT-RC          PIC 9 VALUE 0.
 
-       01 EOF-FLAG PIC X VALUE "N".
-          88 EOF     VALUE "Y".
-          88 NOT-EOF VALUE "N".
+       01 ANTAL-LAEST    PIC 9(7) VALUE 0.
+       01 ANTAL-SKREVET  PIC 9(7) VALUE 0.
+       01 ANTAL-AFVIST   PIC 9(7) VALUE 0.
 
-       01 LINJE PIC X(200).
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+       01 BACKUP-NAVN    PIC X(100).
+       01 FS-HANDLING    PIC X.
+       01 FS-KILDE       PIC X(100).
+       01 FS-MAAL        PIC X(100).
+       01 FS-RETUR       PIC 9.
 
        LINKAGE SECTION.
        01 RETUR PIC 9.
+       01 OPERATOR-ID           PIC X(10).
 
-       PROCEDURE DIVISION USING RETUR.
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
 
-           DISPLAY "=== Opret ny kunde ===".
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
 
-      * Indtast navn
-           DISPLAY "Fornavn: " WITH NO ADVANCING.
-           ACCEPT NY-FORNAVN.
+           DISPLAY "=== Opret ny kunde ===".
 
-           DISPLAY "Efternavn: " WITH NO ADVANCING.
-           ACCEPT NY-EFTERNAVN.
+      * Indtast navn - genspoerg paa blankt felt eller ";" i teksten,
+      * da ";" i et navn ville odelaegge UNSTRING-formatet andre
+      * steder i systemet hvis feltet nogensinde skrives delimiteret.
+           MOVE "N" TO NAVN-GYLDIGT
+           PERFORM UNTIL NAVN-ER-GYLDIGT
+               DISPLAY "Fornavn: " WITH NO ADVANCING
+               ACCEPT NY-FORNAVN
+               IF FUNCTION TRIM(NY-FORNAVN) = SPACES
+                   DISPLAY "Fejl: Fornavn maa ikke vaere blankt."
+               ELSE
+                   INSPECT NY-FORNAVN TALLYING NAVN-SEMIKOLON
+                       FOR ALL ";"
+                   IF NAVN-SEMIKOLON > 0
+                       DISPLAY "Fejl: Fornavn maa ikke indeholde ';'."
+                       MOVE 0 TO NAVN-SEMIKOLON
+                   ELSE
+                       SET NAVN-ER-GYLDIGT TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM
 
-      * Find seneste ID
-           OPEN INPUT KUNDEFIL
-           PERFORM UNTIL EOF
-               READ KUNDEFIL
-                   AT END SET EOF TO TRUE
-                   NOT AT END
-                       IF FUNCTION 
-                       LENGTH(FUNCTION TRIM(KUNDE-LINJE)) > 0
-                           UNSTRING KUNDE-LINJE
-                               DELIMITED BY ";"
-                               INTO FELT-ID FELT-FORNAVN FELT-EFTERNAVN
-
-                           IF FUNCTION NUMVAL(FELT-ID) > LAST-ID
-                               MOVE FUNCTION NUMVAL(FELT-ID) TO LAST-ID
-                           END-IF
-                       END-IF
-               END-READ
+           MOVE "N" TO NAVN-GYLDIGT
+           PERFORM UNTIL NAVN-ER-GYLDIGT
+               DISPLAY "Efternavn: " WITH NO ADVANCING
+               ACCEPT NY-EFTERNAVN
+               IF FUNCTION TRIM(NY-EFTERNAVN) = SPACES
+                   DISPLAY "Fejl: Efternavn maa ikke vaere blankt."
+               ELSE
+                   INSPECT NY-EFTERNAVN TALLYING NAVN-SEMIKOLON
+                       FOR ALL ";"
+                   IF NAVN-SEMIKOLON > 0
+                       DISPLAY "Fejl: Efternavn maa ikke "
+                           "indeholde ';'."
+                       MOVE 0 TO NAVN-SEMIKOLON
+                   ELSE
+                       SET NAVN-ER-GYLDIGT TO TRUE
+                   END-IF
+               END-IF
            END-PERFORM
-           CLOSE KUNDEFIL
+
+           DISPLAY "Adresse: " WITH NO ADVANCING.
+           ACCEPT NY-ADRESSE.
+
+           DISPLAY "Postnr: " WITH NO ADVANCING.
+           ACCEPT NY-POSTNR.
+
+           DISPLAY "By: " WITH NO ADVANCING.
+           ACCEPT NY-BY.
+
+           DISPLAY "Telefon: " WITH NO ADVANCING.
+           ACCEPT NY-TELEFON.
+
+           DISPLAY "Email: " WITH NO ADVANCING.
+           ACCEPT NY-EMAIL.
+
+           DISPLAY "CPR-nr: " WITH NO ADVANCING.
+           ACCEPT NY-CPR.
+
+           PERFORM TJEK-DUBLET-KUNDE
+           IF ER-DUBLET
+               DISPLAY "Advarsel: kunde " FUNCTION TRIM(NY-FORNAVN)
+                   " " FUNCTION TRIM(NY-EFTERNAVN)
+                   " findes allerede med ID "
+                   FUNCTION TRIM(DUBLET-ID) "."
+               DISPLAY "Opret alligevel (J/N): " WITH NO ADVANCING
+               ACCEPT FORTSAET-ALLIGEVEL
+               IF FORTSAET-ALLIGEVEL NOT = "J" AND
+                   FORTSAET-ALLIGEVEL NOT = "j"
+                   DISPLAY "Oprettelse annulleret."
+                   MOVE 1 TO RETUR
+                   ADD 1 TO ANTAL-AFVIST
+                   CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+                       ANTAL-SKREVET ANTAL-AFVIST
+                   MOVE "SLUT" TO LT-HAENDELSE
+                   MOVE RETUR TO LT-RC
+                   CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+                       OPERATOR-ID
+                   EXIT PROGRAM
+               END-IF
+           END-IF
+
+           PERFORM BACKUP-KUNDEFIL
+
+      * Aabn filen (opret den hvis den ikke findes endnu)
+           OPEN I-O KUNDEFIL
+           IF KUNDEFIL-STATUS = "35"
+               OPEN OUTPUT KUNDEFIL
+               CLOSE KUNDEFIL
+               OPEN I-O KUNDEFIL
+           END-IF
+
+      * Find seneste ID via direkte positionering - ingen fuld scan
+           MOVE HOEJESTE-ID TO FELT-ID
+           START KUNDEFIL KEY IS NOT GREATER THAN FELT-ID
+               INVALID KEY
+                   MOVE 0 TO LAST-ID
+               NOT INVALID KEY
+                   READ KUNDEFIL PREVIOUS RECORD
+                       AT END
+                           MOVE 0 TO LAST-ID
+                       NOT AT END
+                           MOVE FELT-ID TO LAST-ID
+                   END-READ
+           END-START
 
       * Beregn nyt ID
            ADD 1 TO LAST-ID
            MOVE LAST-ID TO NEW-ID
 
-      * Konstru√©r linjen
-           MOVE ALL SPACES TO LINJE
-
-           STRING
-               FUNCTION TRIM(NEW-ID) DELIMITED BY SIZE
-               ";"
-               FUNCTION TRIM(NY-FORNAVN) DELIMITED BY SIZE
-               ";"
-               FUNCTION TRIM(NY-EFTERNAVN) DELIMITED BY SIZE
-               INTO LINJE
-           END-STRING
-
       * Skriv til fil
-           OPEN EXTEND KUNDEFIL
-           WRITE KUNDE-LINJE FROM LINJE
+           MOVE NEW-ID TO FELT-ID
+           MOVE NY-FORNAVN TO FELT-FORNAVN
+           MOVE NY-EFTERNAVN TO FELT-EFTERNAVN
+           MOVE NY-ADRESSE TO FELT-ADRESSE
+           MOVE NY-POSTNR TO FELT-POSTNR
+           MOVE NY-BY TO FELT-BY
+           MOVE NY-TELEFON TO FELT-TELEFON
+           MOVE NY-EMAIL TO FELT-EMAIL
+           MOVE NY-CPR TO FELT-CPR
+           WRITE KUNDE-LINJE
+               INVALID KEY
+                   DISPLAY "Fejl: Kunde-ID " FUNCTION TRIM(NEW-ID)
+                       " findes allerede."
+                   ADD 1 TO ANTAL-AFVIST
+               NOT INVALID KEY
+                   ADD 1 TO ANTAL-SKREVET
+           END-WRITE
+
            CLOSE KUNDEFIL
 
-           DISPLAY "Kunde oprettet! ID: " FUNCTION TRIM(NEW-ID)
+           IF ANTAL-SKREVET > 0
+               DISPLAY "Kunde oprettet! ID: " FUNCTION TRIM(NEW-ID)
+           END-IF
+
+           CALL "SLUTRAPPORT" USING LT-PROGRAM ANTAL-LAEST
+               ANTAL-SKREVET ANTAL-AFVIST
 
            MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
            EXIT PROGRAM.
+
+       TJEK-DUBLET-KUNDE.
+           MOVE "N" TO DUBLET-FUNDET
+           OPEN INPUT KUNDEFIL
+           IF KUNDEFIL-STATUS = "35"
+               CLOSE KUNDEFIL
+           ELSE
+               MOVE "N" TO EOF-FLAG
+               PERFORM UNTIL EOF
+                   READ KUNDEFIL NEXT RECORD
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO ANTAL-LAEST
+                           IF FUNCTION TRIM(FELT-FORNAVN) =
+                               FUNCTION TRIM(NY-FORNAVN)
+                               AND FUNCTION TRIM(FELT-EFTERNAVN) =
+                                   FUNCTION TRIM(NY-EFTERNAVN)
+                               SET ER-DUBLET TO TRUE
+                               MOVE FELT-ID TO DUBLET-ID
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE KUNDEFIL
+           END-IF.
+
+       BACKUP-KUNDEFIL.
+           MOVE FUNCTION CURRENT-DATE TO NU
+           MOVE ALL SPACES TO BACKUP-NAVN
+           STRING
+               "kunder_" DELIMITED BY SIZE
+               NU-AAR DELIMITED BY SIZE
+               NU-MAANED DELIMITED BY SIZE
+               NU-DAG DELIMITED BY SIZE
+               "_backup.txt" DELIMITED BY SIZE
+               INTO BACKUP-NAVN
+           END-STRING
+           MOVE "C" TO FS-HANDLING
+           MOVE "kunder.txt" TO FS-KILDE
+           MOVE BACKUP-NAVN TO FS-MAAL
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+               FS-RETUR
+           IF FS-RETUR = 0
+               OPEN OUTPUT BAKPEGERFIL
+               WRITE BAKPEGER-LINJE FROM BACKUP-NAVN
+               CLOSE BAKPEGERFIL
+           END-IF.
