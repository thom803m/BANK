@@ -0,0 +1,122 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SOGKUNDE.
+
+      *> Soeger KUNDEFIL for en delstreng i Fornavn eller Efternavn,
+      *> til forskel fra VISKUNDE's praecise Kunde-ID-opslag. Filen er
+      *> indekseret paa FELT-ID, saa et navne-opslag kraever et
+      *> sekventielt gennemloeb (samme moenster som LISTEKUNDER bruger
+      *> til at liste alle kunder), med en simpel delstrengs-soegning
+      *> via reference modification pr. felt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       WORKING-STORAGE SECTION.
+       01 KUNDEFIL-STATUS      PIC XX.
+
+       01 SOEGE-TEKST          PIC X(50).
+       01 SOEGE-STOR           PIC X(50).
+       01 SOEGE-LEN            PIC 9(3).
+
+       01 SOEG-FELT            PIC X(50).
+       01 FELT-LEN             PIC 9(3).
+       01 POS                  PIC 9(3).
+
+       01 MATCH-FLAG           PIC X VALUE "N".
+          88 ER-MATCH          VALUE "Y".
+
+       01 ANTAL-FUNDET         PIC 9(5) VALUE 0.
+
+       01 EOF-FLAG             PIC X VALUE "N".
+          88 EOF               VALUE "Y".
+          88 NOT-EOF           VALUE "N".
+
+       01 LT-PROGRAM           PIC X(20) VALUE "SOGKUNDE".
+       01 LT-HAENDELSE         PIC X(10).
+       01 LT-RC                PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR                PIC 9.
+       01 OPERATOR-ID          PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== SOEG KUNDE (navn) ===".
+           DISPLAY "Indtast (del af) fornavn eller efternavn: "
+               WITH NO ADVANCING.
+           ACCEPT SOEGE-TEKST.
+
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(SOEGE-TEKST))
+               TO SOEGE-STOR
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SOEGE-TEKST))
+               TO SOEGE-LEN
+
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO ANTAL-FUNDET
+
+           OPEN INPUT KUNDEFIL
+           PERFORM UNTIL EOF
+               READ KUNDEFIL NEXT RECORD
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM VIS-HVIS-MATCH
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEFIL
+
+           IF ANTAL-FUNDET = 0
+               DISPLAY "Ingen kunder matcher '"
+                   FUNCTION TRIM(SOEGE-TEKST) "'."
+           ELSE
+               DISPLAY "Antal fundet: " FUNCTION TRIM(ANTAL-FUNDET)
+           END-IF
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       VIS-HVIS-MATCH.
+           MOVE FUNCTION UPPER-CASE(FELT-FORNAVN) TO SOEG-FELT
+           PERFORM SOEG-SUBSTRING
+           IF NOT ER-MATCH
+               MOVE FUNCTION UPPER-CASE(FELT-EFTERNAVN) TO SOEG-FELT
+               PERFORM SOEG-SUBSTRING
+           END-IF
+           IF ER-MATCH
+               DISPLAY FUNCTION TRIM(FELT-ID) "  "
+                   FUNCTION TRIM(FELT-FORNAVN) " "
+                   FUNCTION TRIM(FELT-EFTERNAVN)
+               ADD 1 TO ANTAL-FUNDET
+           END-IF.
+
+       SOEG-SUBSTRING.
+           MOVE "N" TO MATCH-FLAG
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(SOEG-FELT)) TO FELT-LEN
+           IF SOEGE-LEN > 0 AND SOEGE-LEN <= FELT-LEN
+               PERFORM VARYING POS FROM 1 BY 1
+                   UNTIL POS > FELT-LEN - SOEGE-LEN + 1
+                       OR ER-MATCH
+                   IF SOEG-FELT(POS:SOEGE-LEN) =
+                       SOEGE-STOR(1:SOEGE-LEN)
+                       SET ER-MATCH TO TRUE
+                   END-IF
+               END-PERFORM
+           END-IF.
