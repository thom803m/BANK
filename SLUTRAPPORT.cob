@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLUTRAPPORT.
+
+      *> Delt afslutningsrapport - udskriver en ensartet "N poster
+      *> laest/skrevet/afvist" opsummering. Kaldes af OPRETKUNDE,
+      *> SLETKUNDE, LISTEKUNDER, VISKUNDE og VISKONTO lige foer
+      *> EXIT PROGRAM, samme moenster som LOGTRANS kaldes af alle
+      *> programmer ved start og slut.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       LINKAGE SECTION.
+       01 SR-PROGRAM       PIC X(20).
+       01 SR-LAEST         PIC 9(7).
+       01 SR-SKREVET       PIC 9(7).
+       01 SR-AFVIST        PIC 9(7).
+
+       PROCEDURE DIVISION USING SR-PROGRAM SR-LAEST SR-SKREVET
+           SR-AFVIST.
+
+           DISPLAY "----------------------------------------"
+           DISPLAY FUNCTION TRIM(SR-PROGRAM) " - slutrapport:"
+           DISPLAY "  Poster laest:   " SR-LAEST
+           DISPLAY "  Poster skrevet: " SR-SKREVET
+           DISPLAY "  Poster afvist:  " SR-AFVIST
+           DISPLAY "----------------------------------------"
+
+           EXIT PROGRAM.
