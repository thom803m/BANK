@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FASTHOLD.
+
+      *> Saetter eller fjerner spaerring (hold) paa en konto. Bruger
+      *> samme temp-fil/FILSKIFT-rewrite moenster som INDSATHAEV til
+      *> at opdatere KONTO-FELT6 for den valgte konto.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMPFIL ASSIGN TO "konti_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD TEMPFIL.
+       01 TEMP-LINJE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+
+       01 SØGE-KONTO-ID    PIC X(10).
+       01 NY-STATUS        PIC X.
+          88 NY-STATUS-SPAERRET VALUE "J" "j".
+          88 NY-STATUS-AKTIV    VALUE "N" "n".
+
+       01 TRIM-LINJE       PIC X(200).
+       01 LINJE            PIC X(200).
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 KONTO-FUNDET     PIC X VALUE "N".
+          88 KONTO-EXISTERER   VALUE "Y".
+          88 KONTO-IKKE-FUNDET VALUE "N".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "FASTHOLD".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== FASTHOLD: Spaer/frigiv konto ===".
+           DISPLAY "Konto-ID: " WITH NO ADVANCING.
+           ACCEPT SØGE-KONTO-ID.
+
+           DISPLAY "Spaer konto (J) eller frigiv konto (N): "
+               WITH NO ADVANCING.
+           ACCEPT NY-STATUS.
+
+           IF NOT NY-STATUS-SPAERRET AND NOT NY-STATUS-AKTIV
+               DISPLAY "Afvist: ugyldigt valg - indtast J eller N."
+               MOVE 1 TO RETUR
+           ELSE
+               MOVE "N" TO KONTO-FUNDET
+               MOVE "N" TO EOF-FLAG
+
+               OPEN INPUT KONTOFIL
+               OPEN OUTPUT TEMPFIL
+
+               PERFORM UNTIL EOF
+                   READ KONTOFIL
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           MOVE FUNCTION TRIM(KONTO-LINJE) TO TRIM-LINJE
+                           IF TRIM-LINJE NOT = SPACES
+                               UNSTRING KONTO-LINJE
+                                   DELIMITED BY ";"
+                                   INTO KONTO-FELT1 KONTO-FELT2
+                                        KONTO-FELT3 KONTO-FELT4
+                                        KONTO-FELT5 KONTO-FELT6
+                                        KONTO-FELT7 KONTO-FELT8
+                                        KONTO-FELT9 KONTO-FELT10
+
+                               IF FUNCTION NUMVAL(KONTO-FELT1) =
+                                   FUNCTION NUMVAL(SØGE-KONTO-ID)
+                                   SET KONTO-EXISTERER TO TRUE
+                                   IF NY-STATUS-SPAERRET
+                                       MOVE "J" TO KONTO-FELT6
+                                   ELSE
+                                       MOVE "N" TO KONTO-FELT6
+                                   END-IF
+                               END-IF
+
+                               MOVE ALL SPACES TO LINJE
+                               STRING
+                                   FUNCTION TRIM(KONTO-FELT1)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT2)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT3)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT4)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT5)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT6)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT7)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT8)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT9)
+                                       DELIMITED BY SIZE
+                                   ";"
+                                   FUNCTION TRIM(KONTO-FELT10)
+                                       DELIMITED BY SIZE
+                                   INTO LINJE
+                               END-STRING
+                               WRITE TEMP-LINJE FROM LINJE
+                           END-IF
+                   END-READ
+               END-PERFORM
+
+               CLOSE KONTOFIL
+               CLOSE TEMPFIL
+
+               IF KONTO-EXISTERER
+                   MOVE "S" TO FS-HANDLING
+                   MOVE "konti_tmp.txt" TO FS-KILDE
+                   MOVE "konti.txt" TO FS-MAAL
+                   CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+                       FS-RETUR
+                   IF NY-STATUS-SPAERRET
+                       DISPLAY "Konto " FUNCTION TRIM(SØGE-KONTO-ID)
+                           " er nu spaerret."
+                   ELSE
+                       DISPLAY "Konto " FUNCTION TRIM(SØGE-KONTO-ID)
+                           " er nu frigivet."
+                   END-IF
+                   MOVE 0 TO RETUR
+               ELSE
+                   DISPLAY "Ingen konto med ID "
+                       FUNCTION TRIM(SØGE-KONTO-ID) " blev fundet."
+                   MOVE "D" TO FS-HANDLING
+                   MOVE "konti_tmp.txt" TO FS-KILDE
+                   CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL
+                       FS-RETUR
+                   MOVE 1 TO RETUR
+               END-IF
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
