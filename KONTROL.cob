@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KONTROL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       FD KONTOFIL.
+       01 KONTO-LINJE PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+
+       01 KUNDEFIL-STATUS PIC XX.
+
+       01 EOF-FLAG        PIC X VALUE "N".
+          88 EOF          VALUE "Y".
+          88 NOT-EOF      VALUE "N".
+
+       01 ANTAL-KONTI     PIC 9(5) VALUE 0.
+       01 KUNDE-EJER-FUNDET PIC X VALUE "N".
+          88 KUNDE-HAR-KONTO     VALUE "Y".
+          88 KUNDE-HAR-IKKE-KONTO VALUE "N".
+
+       01 MEDEJER-FUNDET  PIC X VALUE "N".
+          88 MEDEJER-HAR-KONTO     VALUE "Y".
+          88 MEDEJER-HAR-IKKE-KONTO VALUE "N".
+
+       01 LT-PROGRAM      PIC X(20) VALUE "KONTROL".
+       01 LT-HAENDELSE    PIC X(10).
+       01 LT-RC           PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== KONTROL: Kryds-reference kunder/konti ===".
+
+           DISPLAY "--- Konti uden gyldig kunde ---".
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           PERFORM FIND-KUNDE-FOR-KONTO
+                           IF KUNDE-HAR-IKKE-KONTO
+                               DISPLAY "Konto "
+                                   FUNCTION TRIM(KONTO-FELT1)
+                                   " peger paa ukendt Kunde-ID "
+                                   FUNCTION TRIM(KONTO-FELT2)
+                           END-IF
+                           IF FUNCTION TRIM(KONTO-FELT8) NOT = SPACES
+                               PERFORM FIND-MEDEJER-FOR-KONTO
+                               IF MEDEJER-HAR-IKKE-KONTO
+                                   DISPLAY "Konto "
+                                       FUNCTION TRIM(KONTO-FELT1)
+                                       " peger paa ukendt medejer "
+                                       "Kunde-ID "
+                                       FUNCTION TRIM(KONTO-FELT8)
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL
+
+           DISPLAY "--- Kunder uden konti ---".
+           OPEN INPUT KUNDEFIL
+           MOVE "N" TO EOF-FLAG
+           PERFORM UNTIL EOF
+               READ KUNDEFIL NEXT RECORD
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       PERFORM COUNT-KONTI-FOR-KUNDE
+                       IF ANTAL-KONTI = 0
+                           DISPLAY "Kunde " FUNCTION TRIM(FELT-ID)
+                               " " FUNCTION TRIM(FELT-FORNAVN)
+                               " " FUNCTION TRIM(FELT-EFTERNAVN)
+                               " har ingen konti"
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KUNDEFIL
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       FIND-KUNDE-FOR-KONTO.
+           MOVE "N" TO KUNDE-EJER-FUNDET
+           OPEN INPUT KUNDEFIL
+           MOVE FUNCTION NUMVAL(KONTO-FELT2) TO FELT-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET KUNDE-HAR-KONTO TO TRUE
+           END-READ
+           CLOSE KUNDEFIL.
+
+       FIND-MEDEJER-FOR-KONTO.
+           MOVE "N" TO MEDEJER-FUNDET
+           OPEN INPUT KUNDEFIL
+           MOVE FUNCTION NUMVAL(KONTO-FELT8) TO FELT-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET MEDEJER-HAR-KONTO TO TRUE
+           END-READ
+           CLOSE KUNDEFIL.
+
+       COUNT-KONTI-FOR-KUNDE.
+           MOVE 0 TO ANTAL-KONTI
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT2) =
+                               FUNCTION NUMVAL(FELT-ID)
+                               OR (FUNCTION TRIM(KONTO-FELT8) NOT =
+                                   SPACES AND
+                                   FUNCTION NUMVAL(KONTO-FELT8) =
+                                   FUNCTION NUMVAL(FELT-ID))
+                               ADD 1 TO ANTAL-KONTI
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL.
