@@ -0,0 +1,259 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAGSAFSTEM.
+
+      *> Daglig GL-afstemningsbatch. Fase 1 laeser KONTOFIL igennem
+      *> en gang (samme UNSTRING-by-";" moenster som LISTEKUNDER/
+      *> VISKONTO) og noterer hver unikke Type;Valuta-kombination i
+      *> en lille arbejdsfil (KOMBIFIL), samme slags temp-fil som
+      *> OPRETKONTO's ID-udledning bruger midlertidigt. Fase 2 laeser
+      *> KOMBIFIL igennem og genaabner/skanner KONTOFIL for hver
+      *> kombination (samme genaabn-og-skan moenster som KONTROL's
+      *> COUNT-KONTI-FOR-KUNDE) for at summere FELT4 og taelle konti,
+      *> og skriver et kontroltotal-referat til dagsafstem.txt.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS KONTOFIL-STATUS.
+           SELECT KOMBIFIL ASSIGN TO "dagsafstem_kombi_tmp.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT RAPPORTFIL ASSIGN TO "dagsafstem.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KONTOFIL.
+       01 KONTO-LINJE      PIC X(200).
+
+       FD KOMBIFIL.
+       01 KOMBI-LINJE      PIC X(40).
+
+       FD RAPPORTFIL.
+       01 RAPPORT-LINJE    PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+
+       01 KONTOFIL-STATUS  PIC XX.
+
+       01 NU.
+          05 NU-DATO.
+             10 NU-AAR     PIC 9(4).
+             10 NU-MAANED  PIC 9(2).
+             10 NU-DAG     PIC 9(2).
+          05 FILLER        PIC X(12).
+
+       01 SOEGE-TYPE       PIC X(20).
+       01 SOEGE-VALUTA     PIC X(5).
+       01 KOMBI-KANDIDAT   PIC X(40).
+
+       01 SUM-SALDO        PIC S9(13)V99.
+       01 SUM-SALDO-EDIT   PIC -(12)9.99.
+       01 SUM-SALDO-TXT    PIC X(17).
+       01 ANTAL-KONTI-TYPE PIC 9(5).
+       01 ANTAL-KONTI-ALT  PIC 9(5) VALUE 0.
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 KOMBI-FUNDET     PIC X VALUE "N".
+          88 KOMBI-ER-FUNDET VALUE "Y".
+
+       01 FS-HANDLING      PIC X.
+       01 FS-KILDE         PIC X(100).
+       01 FS-MAAL          PIC X(100).
+       01 FS-RETUR         PIC 9.
+
+       01 LT-PROGRAM       PIC X(20) VALUE "DAGSAFSTEM".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== DAGSAFSTEM: GL-afstemning ===".
+
+           MOVE FUNCTION CURRENT-DATE TO NU
+
+           OPEN OUTPUT KOMBIFIL
+           CLOSE KOMBIFIL
+
+           MOVE 0 TO ANTAL-KONTI-ALT
+           MOVE 0 TO RETUR
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           IF KONTOFIL-STATUS = "35"
+               CLOSE KONTOFIL
+               DISPLAY "konti.txt ikke fundet - GL-afstemning kan "
+                   "ikke koeres."
+               MOVE 1 TO RETUR
+           ELSE
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           ADD 1 TO ANTAL-KONTI-ALT
+                           PERFORM TILFOEJ-KOMBI-HVIS-NY
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL
+
+           OPEN OUTPUT RAPPORTFIL
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "DAGSAFSTEM - GL-afstemning dannet " DELIMITED BY SIZE
+               NU-AAR DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               NU-MAANED DELIMITED BY SIZE "-" DELIMITED BY SIZE
+               NU-DAG DELIMITED BY SIZE
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "----------------------------------------"
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KOMBIFIL
+           PERFORM UNTIL EOF
+               READ KOMBIFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       UNSTRING KOMBI-LINJE DELIMITED BY ";"
+                           INTO SOEGE-TYPE SOEGE-VALUTA
+                       PERFORM SUM-FOR-KOMBI
+                       PERFORM SKRIV-KOMBI-LINJE
+               END-READ
+           END-PERFORM
+           CLOSE KOMBIFIL
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "----------------------------------------"
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING "Total antal konti: " DELIMITED BY SIZE
+               ANTAL-KONTI-ALT DELIMITED BY SIZE
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE
+           CLOSE RAPPORTFIL
+
+           MOVE "D" TO FS-HANDLING
+           MOVE "dagsafstem_kombi_tmp.txt" TO FS-KILDE
+           CALL "FILSKIFT" USING FS-HANDLING FS-KILDE FS-MAAL FS-RETUR
+
+           DISPLAY "GL-afstemning dannet i dagsafstem.txt ("
+               ANTAL-KONTI-ALT " konti i alt)."
+           END-IF
+
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       TILFOEJ-KOMBI-HVIS-NY.
+           MOVE ALL SPACES TO KOMBI-KANDIDAT
+           STRING
+               FUNCTION TRIM(KONTO-FELT3) DELIMITED BY SIZE
+               ";"
+               FUNCTION TRIM(KONTO-FELT5) DELIMITED BY SIZE
+               INTO KOMBI-KANDIDAT
+           END-STRING
+
+           MOVE "N" TO KOMBI-FUNDET
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KOMBIFIL
+           PERFORM UNTIL EOF
+               READ KOMBIFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION TRIM(KOMBI-LINJE) =
+                           FUNCTION TRIM(KOMBI-KANDIDAT)
+                           SET KOMBI-ER-FUNDET TO TRUE
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KOMBIFIL
+
+           IF NOT KOMBI-ER-FUNDET
+               OPEN EXTEND KOMBIFIL
+               WRITE KOMBI-LINJE FROM KOMBI-KANDIDAT
+               CLOSE KOMBIFIL
+           END-IF.
+
+       SUM-FOR-KOMBI.
+           MOVE 0 TO SUM-SALDO
+           MOVE 0 TO ANTAL-KONTI-TYPE
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION TRIM(KONTO-FELT3) =
+                               FUNCTION TRIM(SOEGE-TYPE)
+                               AND FUNCTION TRIM(KONTO-FELT5) =
+                               FUNCTION TRIM(SOEGE-VALUTA)
+                               ADD FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO SUM-SALDO
+                               ADD 1 TO ANTAL-KONTI-TYPE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL.
+
+       SKRIV-KOMBI-LINJE.
+           MOVE SUM-SALDO TO SUM-SALDO-EDIT
+           MOVE FUNCTION TRIM(SUM-SALDO-EDIT) TO SUM-SALDO-TXT
+
+           MOVE ALL SPACES TO RAPPORT-LINJE
+           STRING
+               FUNCTION TRIM(SOEGE-TYPE) DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               FUNCTION TRIM(SOEGE-VALUTA) DELIMITED BY SIZE
+               "): " DELIMITED BY SIZE
+               ANTAL-KONTI-TYPE DELIMITED BY SIZE
+               " konti, saldo i alt " DELIMITED BY SIZE
+               FUNCTION TRIM(SUM-SALDO-TXT) DELIMITED BY SIZE
+               INTO RAPPORT-LINJE
+           END-STRING
+           WRITE RAPPORT-LINJE.
