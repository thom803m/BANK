@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. KUNDESALDO.
+
+      *> Interaktiv saldoforespoergsel paa tvaers af alle en kundes
+      *> konti. Slaar kunden op i kunder.txt som VISKUNDE, skanner
+      *> derefter konti.txt for hvert FELT2-match (samme UNSTRING-
+      *> moenster som VISKONTO/VISKUNDE's VIS-KONTI-FOR-KUNDE) og
+      *> udskriver en linje pr. konto med en loebende saldo-total til
+      *> sidst.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT KUNDEFIL ASSIGN TO "kunder.txt"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS FELT-ID
+               FILE STATUS IS KUNDEFIL-STATUS.
+           SELECT KONTOFIL ASSIGN TO "konti.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD KUNDEFIL.
+       COPY "KUNDEREC.cpy".
+
+       FD KONTOFIL.
+       01 KONTO-LINJE          PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOREC.cpy".
+
+       01 KUNDEFIL-STATUS      PIC XX.
+
+       01 SØGE-ID              PIC 9(5).
+       01 FUNDET               PIC X VALUE "N".
+       01 EOF-FLAG             PIC X VALUE "N".
+          88 EOF               VALUE "Y".
+          88 NOT-EOF           VALUE "N".
+
+       01 KONTO-SALDO-TAL      PIC S9(11)V99.
+       01 KONTO-SALDO-KONVERTERET PIC S9(11)V99.
+       01 REFERENCE-VALUTA     PIC X(5) VALUE "DKK".
+       01 TOTAL-SALDO          PIC S9(11)V99 VALUE 0.
+       01 TOTAL-SALDO-EDIT     PIC -(10)9.99.
+       01 TOTAL-SALDO-TXT      PIC X(15).
+       01 VALUTAKURS-RETUR     PIC 9.
+       01 ANTAL-KONTI          PIC 9(5) VALUE 0.
+       01 ANTAL-UKENDT-VALUTA  PIC 9(5) VALUE 0.
+
+       01 LT-PROGRAM            PIC X(20) VALUE "KUNDESALDO".
+       01 LT-HAENDELSE          PIC X(10).
+       01 LT-RC                 PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR                PIC 9.
+       01 OPERATOR-ID           PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== KUNDESALDO: Saldooversigt for kunde ===".
+           DISPLAY "Indtast Kunde-ID: " WITH NO ADVANCING.
+           ACCEPT SØGE-ID
+
+           MOVE "N" TO FUNDET
+
+           OPEN INPUT KUNDEFIL
+
+           MOVE SØGE-ID TO FELT-ID
+           READ KUNDEFIL
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   DISPLAY "Kunde: " FUNCTION TRIM(FELT-FORNAVN) " "
+                       FUNCTION TRIM(FELT-EFTERNAVN)
+                   MOVE "Y" TO FUNDET
+           END-READ
+
+           CLOSE KUNDEFIL
+
+           IF FUNDET NOT = "Y"
+               DISPLAY "Ingen kunde med ID: " SØGE-ID
+           ELSE
+               PERFORM VIS-SALDI-FOR-KUNDE
+               IF ANTAL-KONTI = 0
+                   DISPLAY "Kunden har ingen konti."
+               ELSE
+                   DISPLAY "----------------------------------------"
+                   DISPLAY "Antal konti: " FUNCTION TRIM(ANTAL-KONTI)
+                   MOVE TOTAL-SALDO TO TOTAL-SALDO-EDIT
+                   MOVE FUNCTION TRIM(TOTAL-SALDO-EDIT)
+                       TO TOTAL-SALDO-TXT
+                   DISPLAY "Samlet saldo (konverteret til "
+                       FUNCTION TRIM(REFERENCE-VALUTA) "): "
+                       FUNCTION TRIM(TOTAL-SALDO-TXT)
+                   IF ANTAL-UKENDT-VALUTA > 0
+                       DISPLAY "OBS: "
+                           FUNCTION TRIM(ANTAL-UKENDT-VALUTA)
+                           " konto(i) med ukendt valutakode er IKKE "
+                           "medregnet - saldoen er ufuldstaendig."
+                   END-IF
+               END-IF
+           END-IF
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
+
+       VIS-SALDI-FOR-KUNDE.
+           MOVE 0 TO TOTAL-SALDO
+           MOVE 0 TO ANTAL-KONTI
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT KONTOFIL
+           PERFORM UNTIL EOF
+               READ KONTOFIL
+                   AT END SET EOF TO TRUE
+                   NOT AT END
+                       IF FUNCTION
+                       LENGTH(FUNCTION TRIM(KONTO-LINJE)) > 0
+                           UNSTRING KONTO-LINJE
+                               DELIMITED BY ";"
+                               INTO KONTO-FELT1 KONTO-FELT2 KONTO-FELT3
+                                    KONTO-FELT4 KONTO-FELT5
+                                    KONTO-FELT6
+                                    KONTO-FELT7
+                                    KONTO-FELT8
+                                    KONTO-FELT9
+                                    KONTO-FELT10
+                           IF FUNCTION NUMVAL(KONTO-FELT2) = SØGE-ID
+                               OR (FUNCTION TRIM(KONTO-FELT8) NOT =
+                                   SPACES AND
+                                   FUNCTION NUMVAL(KONTO-FELT8) =
+                                   SØGE-ID)
+                               MOVE FUNCTION NUMVAL(KONTO-FELT4)
+                                   TO KONTO-SALDO-TAL
+                               ADD 1 TO ANTAL-KONTI
+                               CALL "VALUTAKURS" USING KONTO-FELT5
+                                   REFERENCE-VALUTA
+                                   KONTO-SALDO-TAL
+                                   KONTO-SALDO-KONVERTERET
+                                   VALUTAKURS-RETUR
+                               DISPLAY "Konto "
+                                   FUNCTION TRIM(KONTO-FELT1)
+                                   " (" FUNCTION TRIM(KONTO-FELT3) ") "
+                                   FUNCTION TRIM(KONTO-FELT4) " "
+                                   FUNCTION TRIM(KONTO-FELT5)
+                               IF VALUTAKURS-RETUR NOT = 0
+                                   ADD 1 TO ANTAL-UKENDT-VALUTA
+                                   DISPLAY "  Advarsel: ukendt "
+                                       "valutakode - konto ikke "
+                                       "medregnet i samlet saldo."
+                               ELSE
+                                   ADD KONTO-SALDO-KONVERTERET
+                                       TO TOTAL-SALDO
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE KONTOFIL.
