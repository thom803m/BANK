@@ -0,0 +1,96 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VISHISTORIK.
+
+      *> Viser den fulde kronologiske transaktionshistorik for en
+      *> konto fra kontohistorik.txt (skrevet af INDSATHAEV's
+      *> SKRIV-HISTORIK), i stedet for kun den aktuelle saldo som
+      *> VISKONTO viser. Filen er append-only og dermed allerede
+      *> kronologisk, saa der skal blot filtreres paa Konto-ID under
+      *> det sekventielle gennemloeb.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT HISTORIKFIL ASSIGN TO "kontohistorik.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS HISTORIKFIL-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD HISTORIKFIL.
+       01 HIST-LINJE       PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       COPY "KONTOHISTREC.cpy".
+
+       01 SØGE-KONTO-ID    PIC 9(5).
+       01 ANTAL-FUNDET     PIC 9(5) VALUE 0.
+       01 HISTORIKFIL-STATUS PIC XX.
+
+       01 EOF-FLAG         PIC X VALUE "N".
+          88 EOF           VALUE "Y".
+          88 NOT-EOF       VALUE "N".
+
+       01 LT-PROGRAM       PIC X(20) VALUE "VISHISTORIK".
+       01 LT-HAENDELSE     PIC X(10).
+       01 LT-RC            PIC 9 VALUE 0.
+
+       LINKAGE SECTION.
+       01 RETUR            PIC 9.
+       01 OPERATOR-ID      PIC X(10).
+
+       PROCEDURE DIVISION USING RETUR OPERATOR-ID.
+
+           MOVE "START" TO LT-HAENDELSE
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+
+           DISPLAY "=== VIS KONTOHISTORIK ===".
+           DISPLAY "Indtast Konto-ID: " WITH NO ADVANCING.
+           ACCEPT SØGE-KONTO-ID.
+
+           MOVE "N" TO EOF-FLAG
+           MOVE 0 TO ANTAL-FUNDET
+
+           OPEN INPUT HISTORIKFIL
+      * kontohistorik.txt findes maaske ikke endnu paa en frisk
+      * installation (ingen posteringer lavet endnu) - status 35
+      * behandles som "ingen historik fundet", samme udfald som naar
+      * filen findes men ikke indeholder kontoen.
+           IF HISTORIKFIL-STATUS NOT = "35"
+               PERFORM UNTIL EOF
+                   READ HISTORIKFIL
+                       AT END SET EOF TO TRUE
+                       NOT AT END
+                           IF FUNCTION
+                           LENGTH(FUNCTION TRIM(HIST-LINJE)) > 0
+                               UNSTRING HIST-LINJE
+                                   DELIMITED BY ";"
+                                   INTO HIST-FELT1 HIST-FELT2 HIST-FELT3
+                                        HIST-FELT4 HIST-FELT5
+                               IF FUNCTION NUMVAL(HIST-FELT1) =
+                                   SØGE-KONTO-ID
+                                   DISPLAY FUNCTION TRIM(HIST-FELT2)
+                                       "  " FUNCTION TRIM(HIST-FELT3)
+                                       "  " FUNCTION TRIM(HIST-FELT4)
+                                       "  Ny saldo: "
+                                       FUNCTION TRIM(HIST-FELT5)
+                                   ADD 1 TO ANTAL-FUNDET
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE HISTORIKFIL
+           END-IF
+
+           IF ANTAL-FUNDET = 0
+               DISPLAY "Ingen historik fundet for konto "
+                   FUNCTION TRIM(SØGE-KONTO-ID)
+           END-IF
+
+           MOVE 0 TO RETUR
+           MOVE "SLUT" TO LT-HAENDELSE
+           MOVE RETUR TO LT-RC
+           CALL "LOGTRANS" USING LT-PROGRAM LT-HAENDELSE LT-RC
+               OPERATOR-ID
+           EXIT PROGRAM.
